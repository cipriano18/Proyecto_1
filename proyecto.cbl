@@ -19,23 +19,158 @@
             ORGANIZATION IS  SEQUENTIAL
             ACCESS MODE IS SEQUENTIAL
             FILE STATUS IS FS-VEN.
+
+       SELECT ARCH-PROV ASSIGN TO "PROVEEDORES.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PROV-CODIGO
+        FILE STATUS IS FS-PROV.
+
+       SELECT ARCH-RECEP ASSIGN TO "RECEPCIONES.DAT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-RECEP.
+
+       SELECT ARCH-AUDIT ASSIGN TO "AUDIT.DAT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-AUDIT.
+
+       SELECT ARCH-CARGA ASSIGN TO "CARGA_PRODUCTOS.TXT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-CARGA.
+
+       SELECT ARCH-CSV-PROD ASSIGN TO "PRODUCTOS.CSV"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-CSV-PROD.
+
+       SELECT ARCH-CSV-CAT ASSIGN TO "CATEGORIA.CSV"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-CSV-CAT.
+
+       SELECT ARCH-HIST ASSIGN TO "VENTAS_HIST.TXT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-HIST.
+
+       SELECT ARCH-VEN-NUEVO ASSIGN TO "VENTAS_VIGENTE.TXT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-VEN-NUEVO.
+
+       SELECT ARCH-CKPT ASSIGN TO "CIERRE_CKPT.DAT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-CKPT.
+
+       SELECT ARCH-FACTSEQ ASSIGN TO "FACTURA_SEQ.DAT"
+            ORGANIZATION IS  SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS FS-FACTSEQ.
+
+       SELECT ARCH-CAT ASSIGN TO "CATEGORIAS.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS CAT-CODIGO
+        FILE STATUS IS FS-CAT.
+
+       SELECT ARCH-DIARIO ASSIGN TO "CIERRE_DIARIO.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS DIA-CODIGO
+        FILE STATUS IS FS-DIARIO.
+
+       SELECT ARCH-OPER ASSIGN TO "OPERADORES.DAT"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS OPER-ID
+        FILE STATUS IS FS-OPER.
        DATA DIVISION.
        FILE SECTION.
         FD  ARCH-PROD.
         01  REG-PROD.
-           02 PRD-CODIGO    PIC X(5).
-           02 PRD-NOMBRE    PIC X(25).
-           02 PRD-CATEGORIA PIC X(15).
-           02 PRD-PRECIO    PIC 9(5)V99.
-           02 PRD-STOCK     PIC 9(5).
+           02 PRD-CODIGO       PIC X(5).
+           02 PRD-NOMBRE       PIC X(25).
+           02 PRD-CATEGORIA    PIC X(15).
+           02 PRD-PRECIO       PIC 9(5)V99.
+           02 PRD-STOCK        PIC 9(5).
+           02 PRD-STOCK-MINIMO PIC 9(5).
 
        FD  ARCH-VEN.
        01  REG-VENTA-LINE  PIC X(80).
+
+       FD  ARCH-PROV.
+       01  REG-PROV.
+           02 PROV-CODIGO    PIC X(5).
+           02 PROV-NOMBRE    PIC X(25).
+           02 PROV-CONTACTO  PIC X(20).
+
+       FD  ARCH-RECEP.
+       01  REG-RECEP-LINE  PIC X(80).
+
+       FD  ARCH-AUDIT.
+       01  REG-AUDIT-LINE  PIC X(160).
+
+       FD  ARCH-CARGA.
+       01  REG-CARGA-LINE  PIC X(100).
+
+       FD  ARCH-CSV-PROD.
+       01  REG-CSV-PROD-LINE  PIC X(120).
+
+       FD  ARCH-CSV-CAT.
+       01  REG-CSV-CAT-LINE  PIC X(120).
+
+       FD  ARCH-HIST.
+       01  REG-HIST-LINE  PIC X(80).
+
+       FD  ARCH-VEN-NUEVO.
+       01  REG-VEN-NUEVO-LINE  PIC X(80).
+
+       FD  ARCH-CKPT.
+       01  REG-CKPT-LINE  PIC X(7).
+
+       FD  ARCH-FACTSEQ.
+       01  REG-FACTSEQ-LINE  PIC 9(7).
+
+       FD  ARCH-CAT.
+       01  REG-CAT.
+           02 CAT-CODIGO       PIC X(5).
+           02 CAT-DESCRIPCION  PIC X(15).
+
+       FD  ARCH-DIARIO.
+       01  REG-DIARIO.
+           02 DIA-CODIGO       PIC X(5).
+           02 DIA-STOCK        PIC 9(5).
+           02 DIA-STOCK-APERTURA PIC 9(5).
+           02 DIA-FECHA        PIC X(8).
+
+       FD  ARCH-OPER.
+       01  REG-OPER.
+           02 OPER-ID          PIC X(5).
+           02 OPER-NOMBRE      PIC X(25).
+           02 OPER-CLAVE       PIC X(10).
+           02 OPER-ROL         PIC X(01).
        WORKING-STORAGE SECTION.
        01  FS-PROD           PIC XX VALUE "00".
        01  FS-VEN            PIC XX VALUE "00".
-
-       01  OPCION            PIC 9      VALUE 0.
+       01  FS-PROV           PIC XX VALUE "00".
+       01  FS-RECEP          PIC XX VALUE "00".
+       01  FS-AUDIT          PIC XX VALUE "00".
+       01  FS-CARGA          PIC XX VALUE "00".
+       01  FS-CSV-PROD       PIC XX VALUE "00".
+       01  FS-CSV-CAT        PIC XX VALUE "00".
+       01  FS-HIST           PIC XX VALUE "00".
+       01  FS-VEN-NUEVO      PIC XX VALUE "00".
+       01  FS-CKPT           PIC XX VALUE "00".
+       01  FS-FACTSEQ        PIC XX VALUE "00".
+       01  FS-CAT            PIC XX VALUE "00".
+       01  FS-DIARIO         PIC XX VALUE "00".
+       01  FS-OPER           PIC XX VALUE "00".
+
+       01  OPCION            PIC 99     VALUE 0.
        01  OPCION-TEXTO      PIC X(10)  VALUE SPACES.
        01  PAUSA-TEXTO       PIC X(1)   VALUE SPACES.
 
@@ -46,21 +181,26 @@
            02 IN-CATEGORIA    PIC X(15).
            02 IN-PRECIO-TX    PIC X(20).
            02 IN-STOCK-TX     PIC X(10).
+           02 IN-STOCK-MIN-TX PIC X(10).
 
        *>-- Trabajo numérico general
        01  WS-PRECIO          PIC 9(5)V99   VALUE 0.
        01  WS-STOCK           PIC 9(5)      VALUE 0.
        01  WS-PRECIO-SIGN     PIC S9(7)V99  VALUE 0.
        01  WS-STOCK-SIGN      PIC S9(7)     VALUE 0.
+       01  WS-STOCK-MIN-SIGN  PIC S9(7)     VALUE 0.
        01  WS-VALIDO          PIC X         VALUE "S".
        01  WS-OK-PRECIO       PIC X         VALUE "S".
        01  WS-OK-STOCK        PIC X         VALUE "S".
+       01  WS-OK-STOCK-MIN    PIC X         VALUE "S".
+       01  WS-OK-CATEGORIA    PIC X         VALUE "S".
        01  WS-CANT-SIGN       PIC S9(7)     VALUE 0.
        01  WS-TOTAL           PIC 9(9)V99   VALUE 0.
 
        *>-- Campos editados para DISPLAY (listas generales)
        01  WS-PRECIO-ED       PIC ZZZZ9.99.
        01  WS-STOCK-ED        PIC ZZZZ9.
+       01  WS-STOCK-MIN-ED    PIC ZZZZ9.
 
        *>-- Entradas de venta (texto)
        01  IN-VENTA.
@@ -84,11 +224,19 @@
        01  WS-VALOR-CAT-ED    PIC ZZZZZZZZZ9.99.
        01  WS-CONT-CAT-ED     PIC ZZZZZ9.
 
+       *>-- Reporte de stock bajo el minimo
+       01  WS-CONT-MIN        PIC 9(5)       VALUE 0.
+       01  WS-CONT-MIN-ED     PIC ZZZZ9.
+
        *>-- Reporte de ventas por rango de fechas
        01  IN-FECHA-INI       PIC X(8)       VALUE SPACES.
        01  IN-FECHA-FIN       PIC X(8)       VALUE SPACES.
 
        *> Campos para parsear cada línea de ventas (REG-VENTA-LINE)
+       *> Formato ticket: encabezado H|FACTURA|FECHA
+       *>                 detalle    D|FACTURA|CODIGO|CANTIDAD
+       01  V-TIPO             PIC X(1).
+       01  V-NUMFACT          PIC X(7).
        01  V-COD              PIC X(5).
        01  V-CANT-TX          PIC X(10).
        01  V-FECHA            PIC X(8).
@@ -96,16 +244,144 @@
 
        *> Acumuladores y “más vendido”
        01  WS-TOTAL-ING       PIC 9(13)V99   VALUE 0.
+       01  WS-TOTAL-DEV       PIC 9(13)V99   VALUE 0.
+       01  WS-TOTAL-DEV-ED    PIC ZZZZZZZZZ9.99.
        01  WS-MAX-CANT        PIC 9(7)       VALUE 0.
        01  WS-MAX-COD         PIC X(5)       VALUE SPACES.
        01  WS-MAX-NOM         PIC X(25)      VALUE SPACES.
 
+       *> Acumuladores por factura (se cierran al ver el siguiente
+       *> encabezado o al llegar a fin de archivo)
+       01  WS-FACT-ACTUAL     PIC X(7)       VALUE SPACES.
+       01  WS-FACT-FECHA-ACT  PIC X(8)       VALUE SPACES.
+       01  WS-FACT-INRANGO    PIC X          VALUE "N".
+       01  WS-FACT-TOTAL      PIC 9(11)V99   VALUE 0.
+       01  WS-FACT-ITEMS      PIC 9(5)       VALUE 0.
+       01  WS-FACT-TOTAL-ED   PIC ZZZZZZZZZ9.99.
+       01  WS-FACT-ITEMS-ED   PIC ZZZZ9.
+
        *> Editados para mostrar bonitos en el reporte de ventas
        01  V-CANT-ED        PIC Z(7).
        01  WS-IMP-ED        PIC ZZZZZZZZZ9.99.
        01  WS-TOTAL-ING-ED  PIC ZZZZZZZZZ9.99.
        01  WS-MAX-CANT-ED   PIC Z(7).
 
+       *>-- Ticket de venta con varias lineas bajo una factura
+       01  WS-NUM-FACTURA     PIC 9(7)       VALUE 0.
+       01  WS-FACTURA-DEV-NUM PIC 9(7)       VALUE 0.
+       01  WS-FACTURA-TX      PIC X(7)       VALUE SPACES.
+       01  WS-SIGUE-VENTA     PIC X          VALUE "S".
+       01  WS-ITEMS-FACTURA   PIC 9(5)       VALUE 0.
+       01  WS-FACTURA-HEADER  PIC X          VALUE "N".
+
+       *>-- Entradas de proveedor (texto)
+       01  IN-PROVEEDOR.
+           02 IN-PROV-CODIGO    PIC X(5).
+           02 IN-PROV-NOMBRE    PIC X(25).
+           02 IN-PROV-CONTACTO  PIC X(20).
+
+       *>-- Entradas de categoria (texto)
+       01  IN-CAT-CODIGO        PIC X(5)  VALUE SPACES.
+       01  IN-CAT-DESCRIPCION   PIC X(15) VALUE SPACES.
+       01  WS-CAT-VALIDA        PIC X     VALUE "N".
+
+       *>-- Cierre diario (conciliacion de stock)
+       01  WS-FECHA-HOY          PIC X(8)  VALUE SPACES.
+       01  WS-DIA-VENDIDO        PIC 9(7)  VALUE 0.
+       01  WS-DIA-DEVUELTO       PIC 9(7)  VALUE 0.
+       01  WS-DIA-RECIBIDO       PIC 9(7)  VALUE 0.
+       01  WS-DIA-ESPERADO       PIC S9(7) VALUE 0.
+       01  WS-DIA-APERTURA       PIC 9(5)  VALUE 0.
+       01  WS-DIA-PRODUCTOS      PIC 9(5)  VALUE 0.
+       01  WS-DIA-DISCREPANCIAS  PIC 9(5)  VALUE 0.
+       01  WS-DIA-STOCK-ED       PIC ZZZZ9.
+       01  WS-DIA-ESPERADO-ED    PIC -ZZZZ9.
+       01  WS-DIA-FECHA-FACT     PIC X(8)  VALUE SPACES.
+       01  WS-DIA-COD-ACTUAL     PIC X(5)  VALUE SPACES.
+       01  WS-DIA-EXISTE         PIC X     VALUE "N".
+
+       *>-- Recibir mercancia (recepciones contra un proveedor)
+       01  IN-RECEP-CANT-TX     PIC X(10)      VALUE SPACES.
+       01  IN-RECEP-FECHA       PIC X(8)       VALUE SPACES.
+       01  WS-RECEP-CANT-SIGN   PIC S9(7)      VALUE 0.
+       01  WS-NUM-RECEP         PIC 9(7)       VALUE 0.
+       01  R-NUM-TX              PIC X(7).
+       01  R-PROV-TX             PIC X(5).
+       01  R-PROD-TX             PIC X(5).
+       01  R-CANT-TX             PIC X(10).
+       01  R-FECHA-TX            PIC X(8).
+
+       *>-- Entradas de devolucion de venta (texto)
+       01  IN-DEVOLUCION.
+           02 IN-FACTURA-DEV    PIC X(7).
+           02 IN-CODIGO-DEV     PIC X(5).
+           02 IN-CANT-DEV-TX    PIC X(10).
+           02 IN-FECHA-DEV      PIC X(8).
+
+       *>-- Validacion y acumulado de devoluciones
+       01  WS-CANT-DEV-SIGN     PIC S9(7)      VALUE 0.
+       01  WS-FACTURA-ENCONTR   PIC X          VALUE "N".
+       01  WS-DEV-VENDIDO       PIC 9(7)       VALUE 0.
+       01  WS-DEV-DEVUELTO      PIC 9(7)       VALUE 0.
+       01  WS-DEV-DISPONIBLE    PIC S9(7)      VALUE 0.
+
+       *>-- Auditoria de cambios al maestro de productos
+       01  WS-NOMBRE-OLD        PIC X(25)      VALUE SPACES.
+       01  WS-CATEGORIA-OLD     PIC X(15)      VALUE SPACES.
+       01  WS-PRECIO-OLD        PIC 9(5)V99    VALUE 0.
+       01  WS-STOCK-OLD         PIC 9(5)       VALUE 0.
+       01  WS-PRECIO-OLD-ED     PIC ZZZZ9.99.
+       01  WS-PRECIO-NEW-ED     PIC ZZZZ9.99.
+       01  WS-STOCK-OLD-ED      PIC ZZZZ9.
+       01  WS-STOCK-NEW-ED      PIC ZZZZ9.
+       01  WS-TIMESTAMP         PIC X(21)      VALUE SPACES.
+
+       *>-- Parseo de REG-AUDIT-LINE para el historial por producto
+       01  A-CODIGO             PIC X(5).
+       01  A-NOM-OLD            PIC X(25).
+       01  A-NOM-NEW            PIC X(25).
+       01  A-CAT-OLD            PIC X(15).
+       01  A-CAT-NEW            PIC X(15).
+       01  A-PRECIO-OLD-TX      PIC X(10).
+       01  A-PRECIO-NEW-TX      PIC X(10).
+       01  A-STOCK-OLD-TX       PIC X(10).
+       01  A-STOCK-NEW-TX       PIC X(10).
+       01  A-TIMESTAMP          PIC X(21).
+       01  A-OPERADOR           PIC X(5).
+       01  WS-CONT-AUD          PIC 9(5)       VALUE 0.
+
+       *>-- Carga masiva de productos desde archivo delimitado
+       01  C-CODIGO             PIC X(5).
+       01  C-NOMBRE             PIC X(25).
+       01  C-CATEGORIA          PIC X(15).
+       01  C-PRECIO-TX          PIC X(20).
+       01  C-STOCK-TX           PIC X(10).
+       01  C-STOCK-MIN-TX       PIC X(10).
+       01  WS-CONT-CARGA-OK     PIC 9(5)       VALUE 0.
+       01  WS-CONT-CARGA-ERR    PIC 9(5)       VALUE 0.
+       01  WS-CONT-CARGA-OK-ED  PIC ZZZZ9.
+       01  WS-CONT-CARGA-ERR-ED PIC ZZZZ9.
+
+       *>-- Cierre anual de ventas (archivo historico y reinicio)
+       01  IN-FECHA-CIERRE        PIC X(8)  VALUE SPACES.
+       01  WS-CKPT-FACTURA        PIC X(7)  VALUE SPACES.
+       01  WS-CKPT-MARCA-SWAP     PIC X(7)  VALUE "ENCURSO".
+       01  WS-CIERRE-FACT-ACTUAL  PIC X(7)  VALUE SPACES.
+       01  WS-CIERRE-DESTINO      PIC X     VALUE SPACES.
+       01  WS-CIERRE-DESTINO-LINEA PIC X    VALUE SPACES.
+       01  WS-CIERRE-ARCHIVADOS   PIC 9(5)  VALUE 0.
+       01  WS-CIERRE-VIGENTES     PIC 9(5)  VALUE 0.
+       01  WS-CIERRE-ARCHIVADOS-ED PIC ZZZZ9.
+       01  WS-CIERRE-VIGENTES-ED   PIC ZZZZ9.
+
+       *>-- Inicio de sesion de operadores y control de acceso
+       01  IN-OPER-ID          PIC X(5)  VALUE SPACES.
+       01  IN-OPER-CLAVE       PIC X(10) VALUE SPACES.
+       01  WS-OPER-ACTUAL      PIC X(5)  VALUE SPACES.
+       01  WS-OPER-ROL         PIC X(01) VALUE SPACES.
+       01  WS-LOGIN-OK         PIC X     VALUE "N".
+       01  WS-ACCESO-OK        PIC X     VALUE "N".
+
 
        PROCEDURE DIVISION.
           MAIN-START.
@@ -123,16 +399,116 @@
         OPEN EXTEND ARCH-VEN
          END-IF
 
-            PERFORM MENU
+          OPEN I-O ARCH-PROV
+         IF FS-PROV = "35"
+        OPEN OUTPUT ARCH-PROV
+        CLOSE ARCH-PROV
+        OPEN I-O ARCH-PROV
+         END-IF
+
+        OPEN EXTEND ARCH-RECEP
+         IF FS-RECEP = "35"
+        OPEN OUTPUT ARCH-RECEP
+        CLOSE ARCH-RECEP
+        OPEN EXTEND ARCH-RECEP
+         END-IF
+
+        OPEN EXTEND ARCH-AUDIT
+         IF FS-AUDIT = "35"
+        OPEN OUTPUT ARCH-AUDIT
+        CLOSE ARCH-AUDIT
+        OPEN EXTEND ARCH-AUDIT
+         END-IF
+
+        OPEN EXTEND ARCH-HIST
+         IF FS-HIST = "35"
+        OPEN OUTPUT ARCH-HIST
+        CLOSE ARCH-HIST
+        OPEN EXTEND ARCH-HIST
+         END-IF
+
+          OPEN I-O ARCH-CAT
+         IF FS-CAT = "35"
+        OPEN OUTPUT ARCH-CAT
+        CLOSE ARCH-CAT
+        OPEN I-O ARCH-CAT
+         END-IF
+
+          OPEN I-O ARCH-DIARIO
+         IF FS-DIARIO = "35"
+        OPEN OUTPUT ARCH-DIARIO
+        CLOSE ARCH-DIARIO
+        OPEN I-O ARCH-DIARIO
+         END-IF
+
+          OPEN I-O ARCH-OPER
+         IF FS-OPER = "35"
+        OPEN OUTPUT ARCH-OPER
+        CLOSE ARCH-OPER
+        OPEN I-O ARCH-OPER
+         END-IF
+
+           PERFORM INICIALIZAR-OPERADORES
+           PERFORM LOGIN-OPERADOR
+               UNTIL WS-LOGIN-OK = "S"
+
+            PERFORM MENU-PRINCIPAL
 
           CLOSE ARCH-PROD
         CLOSE ARCH-VEN
+        CLOSE ARCH-PROV
+        CLOSE ARCH-RECEP
+        CLOSE ARCH-AUDIT
+        CLOSE ARCH-HIST
+        CLOSE ARCH-CAT
+        CLOSE ARCH-DIARIO
+        CLOSE ARCH-OPER
        STOP RUN.
 
+       INICIALIZAR-OPERADORES.
+           MOVE SPACES TO OPER-ID
+           START ARCH-OPER KEY NOT LESS THAN OPER-ID
+               INVALID KEY
+                   MOVE "ADMIN"      TO OPER-ID
+                   MOVE "Administrador" TO OPER-NOMBRE
+                   MOVE "ADMIN"      TO OPER-CLAVE
+                   MOVE "S"          TO OPER-ROL
+                   WRITE REG-OPER
+                   DISPLAY "No hay operadores registrados; se creo "
+                           "el operador ADMIN/ADMIN (supervisor)."
+           END-START
+           .
+
+       LOGIN-OPERADOR.
+           DISPLAY "----- Inicio de sesion -----".
+           DISPLAY "Operador: "
+           ACCEPT  IN-OPER-ID
+           MOVE FUNCTION TRIM(IN-OPER-ID) TO OPER-ID
+           DISPLAY "Clave: "
+           ACCEPT  IN-OPER-CLAVE
+
+           READ ARCH-OPER KEY IS OPER-ID
+               INVALID KEY
+                   DISPLAY "Operador inexistente."
+                   MOVE "N" TO WS-LOGIN-OK
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(OPER-CLAVE) =
+                      FUNCTION TRIM(IN-OPER-CLAVE)
+                       MOVE "S"       TO WS-LOGIN-OK
+                       MOVE OPER-ID   TO WS-OPER-ACTUAL
+                       MOVE OPER-ROL  TO WS-OPER-ROL
+                       DISPLAY "Bienvenido, "
+                               FUNCTION TRIM(OPER-NOMBRE) "."
+                   ELSE
+                       DISPLAY "Clave incorrecta."
+                       MOVE "N" TO WS-LOGIN-OK
+                   END-IF
+           END-READ
+           .
 
-       MENU.
+       MENU-PRINCIPAL.
            PERFORM CICLO
-               UNTIL OPCION = 7.
+               UNTIL OPCION = 17.
 
        CICLO.
        DISPLAY "---------------------------------------------".
@@ -144,7 +520,17 @@
             DISPLAY "4) Reporte general de productos".
             DISPLAY "5) Reporte por categoria".
             DISPLAY "6) Reporte de ventas por fechas".
-            DISPLAY "7) Salir".
+            DISPLAY "7) Registrar proveedor".
+            DISPLAY "8) Recibir mercancia".
+            DISPLAY "9) Reporte de productos bajo el minimo".
+            DISPLAY "10) Registrar devolucion de venta".
+            DISPLAY "11) Historial de cambios de un producto".
+            DISPLAY "12) Carga masiva de productos".
+            DISPLAY "13) Cierre anual de ventas".
+            DISPLAY "14) Registrar categoria de producto".
+            DISPLAY "15) Cierre diario (conciliacion de stock)".
+            DISPLAY "16) Listar categorias".
+            DISPLAY "17) Salir".
             DISPLAY "Seleccione una opcion  "
             ACCEPT OPCION-TEXTO
 
@@ -156,9 +542,15 @@
 
         EVALUATE OPCION
         WHEN 1
-           PERFORM REGISTRAR-PRODUCTO
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM REGISTRAR-PRODUCTO
+           END-IF
         WHEN 2
-           PERFORM MODIFICAR-PRODUCTO
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM MODIFICAR-PRODUCTO
+           END-IF
         WHEN 3
            PERFORM REGISTRAR-VENTA
         WHEN 4
@@ -168,12 +560,64 @@
         WHEN 6
            PERFORM REPORTE-VENTAS-RANGO
         WHEN 7
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM REGISTRAR-PROVEEDOR
+           END-IF
+        WHEN 8
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM RECIBIR-MERCANCIA
+           END-IF
+        WHEN 9
+           PERFORM REPORTE-STOCK-MINIMO
+        WHEN 10
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM REGISTRAR-DEVOLUCION
+           END-IF
+        WHEN 11
+           PERFORM REPORTE-AUDITORIA
+        WHEN 12
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM CARGA-MASIVA-PRODUCTOS
+           END-IF
+        WHEN 13
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM CIERRE-ANUAL
+           END-IF
+        WHEN 14
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM REGISTRAR-CATEGORIA
+           END-IF
+        WHEN 15
+           PERFORM VERIFICAR-ACCESO-SUPERVISOR
+           IF WS-ACCESO-OK = "S"
+               PERFORM CIERRE-DIARIO
+           END-IF
+        WHEN 16
+           PERFORM LISTAR-CATEGORIAS
+        WHEN 17
             DISPLAY "Saliendo..."
         WHEN OTHER
             DISPLAY "Opcion invalida."
        END-EVALUATE.
+
+       VERIFICAR-ACCESO-SUPERVISOR.
+           IF WS-OPER-ROL = "S"
+               MOVE "S" TO WS-ACCESO-OK
+           ELSE
+               MOVE "N" TO WS-ACCESO-OK
+               DISPLAY "Opcion restringida a operadores supervisores."
+           END-IF
+           .
+
        REGISTRAR-PRODUCTO.
-        MOVE "S" TO WS-OK-PRECIO WS-OK-STOCK
+        MOVE "S" TO WS-OK-PRECIO WS-OK-STOCK WS-OK-STOCK-MIN
+                    WS-OK-CATEGORIA
 
             DISPLAY "Ingrese el codigo del producto "
            ACCEPT  IN-CODIGO
@@ -183,6 +627,7 @@
                EXIT PARAGRAPH
         MOVE "N" TO WS-OK-PRECIO
         MOVE "N" TO WS-OK-STOCK
+        MOVE "N" TO WS-OK-STOCK-MIN
             ELSE
             READ ARCH-PROD KEY IS PRD-CODIGO
             INVALID KEY CONTINUE
@@ -190,6 +635,7 @@
                 DISPLAY "Ya existe un producto con ese codigo"
                 MOVE "N" TO WS-OK-PRECIO
                 MOVE "N" TO WS-OK-STOCK
+                MOVE "N" TO WS-OK-STOCK-MIN
                  EXIT PARAGRAPH
            END-READ
                END-IF
@@ -201,6 +647,7 @@
              DISPLAY "Nombre invalido no puede estar vacio"
         MOVE "N" TO WS-OK-PRECIO
         MOVE "N" TO WS-OK-STOCK
+        MOVE "N" TO WS-OK-STOCK-MIN
              END-IF
 
             DISPLAY "Ingrese la categoria del producto"
@@ -208,8 +655,14 @@
         MOVE FUNCTION TRIM(IN-CATEGORIA)(1:15) TO PRD-CATEGORIA
              IF PRD-CATEGORIA = SPACES
             DISPLAY "Categoria invalida no puede estar vacia"
-        MOVE "N" TO WS-OK-PRECIO
-        MOVE "N" TO WS-OK-STOCK
+        MOVE "N" TO WS-OK-CATEGORIA
+            ELSE
+            PERFORM VALIDAR-CATEGORIA
+             IF WS-CAT-VALIDA NOT = "S"
+            DISPLAY "Categoria no registrada; use la opcion 14 para "
+                    "registrarla primero."
+        MOVE "N" TO WS-OK-CATEGORIA
+             END-IF
             END-IF
 
             DISPLAY "Ingrese el precio del producto "
@@ -242,9 +695,31 @@
             END-IF
             END-IF
             END-IF
+
+            DISPLAY "Ingrese el stock minimo para alertas: "
+            ACCEPT IN-STOCK-MIN-TX
+               IF FUNCTION TEST-NUMVAL(IN-STOCK-MIN-TX) NOT = 0
+               DISPLAY "Stock minimo invalido (solo numeros)."
+        MOVE "N" TO WS-OK-STOCK-MIN
+           ELSE
+        MOVE FUNCTION NUMVAL(IN-STOCK-MIN-TX) TO WS-STOCK-MIN-SIGN
+             IF WS-STOCK-MIN-SIGN < 0
+            DISPLAY "Stock minimo invalido (debe ser >= 0)."
+            MOVE "N" TO WS-OK-STOCK-MIN
+            ELSE
+            IF FUNCTION INTEGER(WS-STOCK-MIN-SIGN)
+                  NOT = WS-STOCK-MIN-SIGN
+                DISPLAY "El stock minimo debe ser entero."
+                MOVE "N" TO WS-OK-STOCK-MIN
+            END-IF
+            END-IF
+            END-IF
+
               IF WS-OK-PRECIO = "S" AND WS-OK-STOCK = "S"
-        MOVE WS-PRECIO-SIGN TO PRD-PRECIO
-        MOVE WS-STOCK-SIGN  TO PRD-STOCK
+                  AND WS-OK-STOCK-MIN = "S" AND WS-OK-CATEGORIA = "S"
+        MOVE WS-PRECIO-SIGN    TO PRD-PRECIO
+        MOVE WS-STOCK-SIGN     TO PRD-STOCK
+        MOVE WS-STOCK-MIN-SIGN TO PRD-STOCK-MINIMO
         WRITE REG-PROD
             INVALID KEY DISPLAY "Clave duplicada; no se puede registrar"
             NOT INVALID KEY DISPLAY "Producto registrado."
@@ -254,7 +729,8 @@
         END-IF.
 
        MODIFICAR-PRODUCTO.
-        MOVE "S" TO WS-OK-PRECIO WS-OK-STOCK
+        MOVE "S" TO WS-OK-PRECIO WS-OK-STOCK WS-OK-STOCK-MIN
+                    WS-OK-CATEGORIA
 
             DISPLAY "Ingrese el codigo del producto a modificar "
             ACCEPT  IN-CODIGO
@@ -266,13 +742,20 @@
             EXIT PARAGRAPH
             END-READ
 
-        MOVE PRD-PRECIO TO WS-PRECIO-ED
-        MOVE PRD-STOCK  TO WS-STOCK-ED
+        MOVE PRD-NOMBRE       TO WS-NOMBRE-OLD
+        MOVE PRD-CATEGORIA    TO WS-CATEGORIA-OLD
+        MOVE PRD-PRECIO       TO WS-PRECIO-OLD
+        MOVE PRD-STOCK        TO WS-STOCK-OLD
+
+        MOVE PRD-PRECIO       TO WS-PRECIO-ED
+        MOVE PRD-STOCK        TO WS-STOCK-ED
+        MOVE PRD-STOCK-MINIMO TO WS-STOCK-MIN-ED
              DISPLAY "Actual:"
-            DISPLAY "  Nombre:    " FUNCTION TRIM(PRD-NOMBRE)
-             DISPLAY "  Categoria: " FUNCTION TRIM(PRD-CATEGORIA)
-            DISPLAY "  Precio:    " FUNCTION TRIM(WS-PRECIO-ED)
-            DISPLAY "  Stock:     " FUNCTION TRIM(WS-STOCK-ED)
+            DISPLAY "  Nombre:      " FUNCTION TRIM(PRD-NOMBRE)
+             DISPLAY "  Categoria:   " FUNCTION TRIM(PRD-CATEGORIA)
+            DISPLAY "  Precio:      " FUNCTION TRIM(WS-PRECIO-ED)
+            DISPLAY "  Stock:       " FUNCTION TRIM(WS-STOCK-ED)
+            DISPLAY "  Stock minimo:" FUNCTION TRIM(WS-STOCK-MIN-ED)
             DISPLAY "Deje en blanco para mantener el valor actual."
 
              DISPLAY "Nuevo nombre del producto "
@@ -285,6 +768,13 @@
              ACCEPT  IN-CATEGORIA
             IF IN-CATEGORIA NOT = SPACES
         MOVE FUNCTION TRIM(IN-CATEGORIA)(1:15) TO PRD-CATEGORIA
+            PERFORM VALIDAR-CATEGORIA
+             IF WS-CAT-VALIDA NOT = "S"
+            DISPLAY "Categoria no registrada; use la opcion 14 para "
+                    "registrarla primero. Categoria no cambia."
+            MOVE WS-CATEGORIA-OLD TO PRD-CATEGORIA
+            MOVE "N" TO WS-OK-CATEGORIA
+             END-IF
            END-IF
 
             DISPLAY "Nuevo precio del producto "
@@ -304,23 +794,27 @@
              END-IF
            END-IF
 
-            DISPLAY "Nuevo stock del producto "
-             ACCEPT  IN-STOCK-TX
-             IF IN-STOCK-TX NOT = SPACES
-              IF FUNCTION TEST-NUMVAL(IN-STOCK-TX) NOT = 0
-            DISPLAY "Stock invalido (formato)."
-         MOVE "N" TO WS-OK-STOCK
+            DISPLAY "El stock no se modifica aqui; use la opcion "
+                    "de recibir mercancia para aumentarlo."
+
+            DISPLAY "Nuevo stock minimo del producto "
+             ACCEPT  IN-STOCK-MIN-TX
+             IF IN-STOCK-MIN-TX NOT = SPACES
+              IF FUNCTION TEST-NUMVAL(IN-STOCK-MIN-TX) NOT = 0
+            DISPLAY "Stock minimo invalido (formato)."
+         MOVE "N" TO WS-OK-STOCK-MIN
               ELSE
-            MOVE FUNCTION NUMVAL(IN-STOCK-TX) TO WS-STOCK-SIGN
-            IF WS-STOCK-SIGN < 0
-                DISPLAY "Stock debe ser >= 0. Actual no cambia."
-                MOVE "N" TO WS-OK-STOCK
+            MOVE FUNCTION NUMVAL(IN-STOCK-MIN-TX) TO WS-STOCK-MIN-SIGN
+            IF WS-STOCK-MIN-SIGN < 0
+                DISPLAY "Stock minimo debe ser >= 0. Actual no cambia."
+                MOVE "N" TO WS-OK-STOCK-MIN
             ELSE
-                IF FUNCTION INTEGER(WS-STOCK-SIGN) = WS-STOCK-SIGN
-                    MOVE WS-STOCK-SIGN TO PRD-STOCK
+                IF FUNCTION INTEGER(WS-STOCK-MIN-SIGN)
+                      = WS-STOCK-MIN-SIGN
+                    MOVE WS-STOCK-MIN-SIGN TO PRD-STOCK-MINIMO
                 ELSE
-                    DISPLAY "Stock debe ser entero. Actual no cambia."
-                    MOVE "N" TO WS-OK-STOCK
+                    DISPLAY "Stock minimo debe ser entero. No cambia."
+                    MOVE "N" TO WS-OK-STOCK-MIN
                 END-IF
             END-IF
         END-IF
@@ -328,20 +822,254 @@
 
 
           IF WS-OK-PRECIO = "S" AND WS-OK-STOCK = "S"
+              AND WS-OK-STOCK-MIN = "S" AND WS-OK-CATEGORIA = "S"
         REWRITE REG-PROD
             INVALID KEY
              DISPLAY "ERROR: no se pudo guardar los cambios (REWRITE)."
             NOT INVALID KEY
                 DISPLAY "Producto actualizado correctamente."
+                PERFORM REGISTRAR-AUDITORIA
         END-REWRITE
        ELSE
         DISPLAY "Actualizacion cancelada por datos invalidos."
            END-IF.
+
+       VALIDAR-CATEGORIA.
+           MOVE "N" TO WS-CAT-VALIDA
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PRD-CATEGORIA))
+               TO IN-CAT-DESCRIPCION
+           MOVE SPACES TO CAT-CODIGO
+           START ARCH-CAT KEY NOT LESS THAN CAT-CODIGO
+               INVALID KEY
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FS-CAT NOT = "00"
+               READ ARCH-CAT NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM
+                          (CAT-DESCRIPCION)) = IN-CAT-DESCRIPCION
+                           MOVE "S" TO WS-CAT-VALIDA
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       REGISTRAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-PRECIO-OLD TO WS-PRECIO-OLD-ED
+           MOVE PRD-PRECIO    TO WS-PRECIO-NEW-ED
+           MOVE WS-STOCK-OLD  TO WS-STOCK-OLD-ED
+           MOVE PRD-STOCK     TO WS-STOCK-NEW-ED
+
+           MOVE SPACES TO REG-AUDIT-LINE
+            STRING
+             FUNCTION TRIM(PRD-CODIGO)        DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-NOMBRE-OLD)     DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(PRD-NOMBRE)        DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-CATEGORIA-OLD)  DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(PRD-CATEGORIA)     DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-PRECIO-OLD-ED)  DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-PRECIO-NEW-ED)  DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-STOCK-OLD-ED)   DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-STOCK-NEW-ED)   DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             WS-TIMESTAMP                     DELIMITED BY SIZE
+             "|"                              DELIMITED BY SIZE
+             FUNCTION TRIM(WS-OPER-ACTUAL)    DELIMITED BY SIZE
+             INTO REG-AUDIT-LINE
+         END-STRING
+
+         WRITE REG-AUDIT-LINE
+           IF FS-AUDIT NOT = "00"
+         DISPLAY "ERROR al escribir en AUDIT.DAT. FS=" FS-AUDIT
+          END-IF
+           .
+
+       CARGA-MASIVA-PRODUCTOS.
+           DISPLAY "----- Carga masiva de productos -----".
+           DISPLAY "Leyendo CARGA_PRODUCTOS.TXT (CODIGO|NOMBRE|"
+                   "CATEGORIA|PRECIO|STOCK|STOCK_MINIMO)".
+
+           OPEN INPUT ARCH-CARGA
+           IF FS-CARGA NOT = "00"
+               DISPLAY "ERROR: No se pudo abrir CARGA_PRODUCTOS.TXT."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CONT-CARGA-OK WS-CONT-CARGA-ERR
+
+           PERFORM UNTIL FS-CARGA NOT = "00"
+               READ ARCH-CARGA NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CARGAR-LINEA-PRODUCTO
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-CARGA
+
+           MOVE WS-CONT-CARGA-OK  TO WS-CONT-CARGA-OK-ED
+           MOVE WS-CONT-CARGA-ERR TO WS-CONT-CARGA-ERR-ED
+           DISPLAY "Productos cargados: "
+                   FUNCTION TRIM(WS-CONT-CARGA-OK-ED)
+           DISPLAY "Lineas con error:   "
+                   FUNCTION TRIM(WS-CONT-CARGA-ERR-ED)
+           .
+
+       CARGAR-LINEA-PRODUCTO.
+           UNSTRING REG-CARGA-LINE DELIMITED BY "|"
+                INTO C-CODIGO C-NOMBRE C-CATEGORIA C-PRECIO-TX
+                     C-STOCK-TX C-STOCK-MIN-TX
+           END-UNSTRING
+
+           MOVE "S" TO WS-OK-PRECIO WS-OK-STOCK WS-OK-STOCK-MIN
+
+           MOVE FUNCTION TRIM(C-CODIGO) TO PRD-CODIGO
+           IF PRD-CODIGO = SPACES
+               ADD 1 TO WS-CONT-CARGA-ERR
+               DISPLAY "  Linea invalida (codigo vacio)."
+               EXIT PARAGRAPH
+           END-IF
+
+           READ ARCH-PROD KEY IS PRD-CODIGO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-CARGA-ERR
+                   DISPLAY "  Producto " FUNCTION TRIM(PRD-CODIGO)
+                           " ya existe; linea omitida."
+                   EXIT PARAGRAPH
+           END-READ
+
+           MOVE FUNCTION TRIM(C-NOMBRE)(1:25)    TO PRD-NOMBRE
+           MOVE FUNCTION TRIM(C-CATEGORIA)(1:15) TO PRD-CATEGORIA
+
+           MOVE "S" TO WS-OK-CATEGORIA
+           IF PRD-CATEGORIA = SPACES
+               MOVE "N" TO WS-OK-CATEGORIA
+           ELSE
+               PERFORM VALIDAR-CATEGORIA
+               IF WS-CAT-VALIDA NOT = "S"
+                   MOVE "N" TO WS-OK-CATEGORIA
+               END-IF
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL-F(C-PRECIO-TX) NOT = 0
+               MOVE "N" TO WS-OK-PRECIO
+           ELSE
+               MOVE FUNCTION NUMVAL(C-PRECIO-TX) TO WS-PRECIO-SIGN
+               IF WS-PRECIO-SIGN > 0
+                   MOVE WS-PRECIO-SIGN TO PRD-PRECIO
+               ELSE
+                   MOVE "N" TO WS-OK-PRECIO
+               END-IF
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(C-STOCK-TX) NOT = 0
+               MOVE "N" TO WS-OK-STOCK
+           ELSE
+               MOVE FUNCTION NUMVAL(C-STOCK-TX) TO WS-STOCK-SIGN
+               IF WS-STOCK-SIGN < 0 OR
+                  FUNCTION INTEGER(WS-STOCK-SIGN) NOT = WS-STOCK-SIGN
+                   MOVE "N" TO WS-OK-STOCK
+               ELSE
+                   MOVE WS-STOCK-SIGN TO PRD-STOCK
+               END-IF
+           END-IF
+
+           IF FUNCTION TEST-NUMVAL(C-STOCK-MIN-TX) NOT = 0
+               MOVE "N" TO WS-OK-STOCK-MIN
+           ELSE
+               MOVE FUNCTION NUMVAL(C-STOCK-MIN-TX)
+                   TO WS-STOCK-MIN-SIGN
+               IF WS-STOCK-MIN-SIGN < 0 OR
+                  FUNCTION INTEGER(WS-STOCK-MIN-SIGN)
+                        NOT = WS-STOCK-MIN-SIGN
+                   MOVE "N" TO WS-OK-STOCK-MIN
+               ELSE
+                   MOVE WS-STOCK-MIN-SIGN TO PRD-STOCK-MINIMO
+               END-IF
+           END-IF
+
+           IF WS-OK-PRECIO NOT = "S" OR WS-OK-STOCK NOT = "S"
+              OR WS-OK-STOCK-MIN NOT = "S" OR WS-OK-CATEGORIA NOT = "S"
+               ADD 1 TO WS-CONT-CARGA-ERR
+               DISPLAY "  Linea invalida para producto "
+                       FUNCTION TRIM(PRD-CODIGO) "."
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE REG-PROD
+               INVALID KEY
+                   ADD 1 TO WS-CONT-CARGA-ERR
+                   DISPLAY "  ERROR al grabar producto "
+                           FUNCTION TRIM(PRD-CODIGO)
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONT-CARGA-OK
+           END-WRITE
+           .
+
        REGISTRAR-VENTA.
-            DISPLAY "----- Registrar venta -----".
-         DISPLAY "Ingrese el codigo del producto a vender: "
-           ACCEPT PRD-CODIGO
+            DISPLAY "----- Registrar venta (ticket) -----".
+
+           *> --- Fecha AAAAMMDD (sin bisiestos), una vez por ticket ---
+         DISPLAY "Fecha de la venta (AAAAMMDD): "
+          ACCEPT IN-FECHA-VEN
+          MOVE FUNCTION TRIM(IN-FECHA-VEN) TO WS-FECHA-TRIM
+          PERFORM VALIDAR-FECHA
+          IF WS-VALIDO NOT = "S"
+              EXIT PARAGRAPH
+          END-IF
+
+          *> Numero de factura: consecutivo segun lo ya grabado. Se
+          *> reserva aqui pero el encabezado no se graba en ventas.txt
+          *> (ni el consecutivo se persiste en FACTURA_SEQ.DAT) hasta
+          *> que se confirme el primer producto del ticket, para que
+          *> un ticket abandonado sin productos no deje una factura
+          *> vacia ni queme un numero de factura.
+          PERFORM CONTAR-FACTURAS
+          ADD 1 TO WS-NUM-FACTURA
+          MOVE WS-NUM-FACTURA TO WS-FACTURA-TX
+          MOVE "N" TO WS-FACTURA-HEADER
+
+          MOVE 0   TO WS-ITEMS-FACTURA
+          MOVE "S" TO WS-SIGUE-VENTA
+          PERFORM REGISTRAR-VENTA-ITEM
+              UNTIL WS-SIGUE-VENTA NOT = "S"
+
+          IF WS-ITEMS-FACTURA = 0
+              DISPLAY "Ticket sin productos; no se registro "
+                      "ninguna factura."
+          ELSE
+              DISPLAY "Venta registrada. Factura No. "
+                      FUNCTION TRIM(WS-FACTURA-TX) " con "
+                      WS-ITEMS-FACTURA " producto(s)."
+          END-IF
+        .
+
+       REGISTRAR-VENTA-ITEM.
+         DISPLAY "Codigo de producto a vender (blanco termina ticket): "
+           ACCEPT IN-CODIGO-VEN
+
+           IF FUNCTION TRIM(IN-CODIGO-VEN) = SPACES
+               MOVE "N" TO WS-SIGUE-VENTA
+               EXIT PARAGRAPH
+           END-IF
 
+           MOVE FUNCTION TRIM(IN-CODIGO-VEN) TO PRD-CODIGO
           READ ARCH-PROD KEY IS PRD-CODIGO
         INVALID KEY
             DISPLAY "ERROR: Ese codigo de producto no existe."
@@ -367,93 +1095,277 @@
         EXIT PARAGRAPH
           END-IF
 
-           *> --- Fecha AAAAMMDD (sin bisiestos) ---
-         DISPLAY "Fecha de la venta (AAAAMMDD): "
-          ACCEPT IN-FECHA-VEN
+          *> Primer producto confirmado del ticket: recien aqui se
+          *> graba el encabezado y se persiste el consecutivo.
+          IF WS-FACTURA-HEADER NOT = "S"
+              PERFORM GRABAR-ULTIMA-FACTURA
+              MOVE SPACES TO REG-VENTA-LINE
+               STRING
+                "H"                 DELIMITED BY SIZE
+                "|"                 DELIMITED BY SIZE
+                WS-FACTURA-TX        DELIMITED BY SIZE
+                "|"                 DELIMITED BY SIZE
+                WS-FECHA-TRIM       DELIMITED BY SIZE
+                INTO REG-VENTA-LINE
+            END-STRING
+
+            WRITE REG-VENTA-LINE
+              IF FS-VEN NOT = "00"
+            DISPLAY "ERROR al escribir en ventas.txt. FS=" FS-VEN
+            EXIT PARAGRAPH
+           END-IF
+              MOVE "S" TO WS-FACTURA-HEADER
+          END-IF
 
-          MOVE FUNCTION TRIM(IN-FECHA-VEN) TO WS-FECHA-TRIM
+       *> Construir linea de detalle: D|FACTURA|CODIGO|CANTIDAD
+          MOVE SPACES TO REG-VENTA-LINE
+           STRING
+            "D"                            DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            WS-FACTURA-TX                   DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            PRD-CODIGO                     DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            FUNCTION TRIM(IN-CANTIDAD-TX)  DELIMITED BY SIZE
+            INTO REG-VENTA-LINE
+        END-STRING
 
-         IF FUNCTION LENGTH(WS-FECHA-TRIM) NOT = 8
-        DISPLAY "ERROR: Fecha invalida (8 digitos AAAAMMDD)."
+        WRITE REG-VENTA-LINE
+          IF FS-VEN NOT = "00"
+        DISPLAY "ERROR al escribir en ventas.txt. FS=" FS-VEN
         EXIT PARAGRAPH
-          END-IF
-         IF FUNCTION TEST-NUMVAL(WS-FECHA-TRIM) NOT = 0
-        DISPLAY "ERROR: Fecha invalida (solo numeros)."
+       END-IF
+
+         *> Solo si la linea se escribio bien, actualizar stock
+          SUBTRACT WS-CANT-SIGN FROM PRD-STOCK
+           REWRITE REG-PROD
+        INVALID KEY
+       DISPLAY "ERROR: linea guardada pero no se pudo actualizar stock."
+            ADD WS-CANT-SIGN TO PRD-STOCK
+            EXIT PARAGRAPH
+         END-REWRITE
+
+          ADD 1 TO WS-ITEMS-FACTURA
+             DISPLAY "  Agregado: " PRD-CODIGO "|"
+            FUNCTION TRIM(IN-CANTIDAD-TX)
+        .
+
+       CONTAR-FACTURAS.
+           *> El numero de factura es consecutivo y se mantiene en
+           *> FACTURA_SEQ.DAT para que sobreviva un cierre anual
+           *> (que deja solo las facturas vigentes en ventas.txt y
+           *> reusaria numeros si se contara desde ahi cada vez).
+           PERFORM LEER-ULTIMA-FACTURA
+           IF WS-NUM-FACTURA = 0
+               *> FACTURA_SEQ.DAT vacio: es la primera vez que corre
+               *> este control, asi que se parte del conteo de
+               *> facturas que ya existen en ventas.txt para no
+               *> reusar numeros en un sistema que ya tenia ventas.
+               CLOSE ARCH-VEN
+               OPEN INPUT ARCH-VEN
+               PERFORM UNTIL FS-VEN NOT = "00"
+                   READ ARCH-VEN NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF REG-VENTA-LINE(1:1) = "H"
+                               ADD 1 TO WS-NUM-FACTURA
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-VEN
+               OPEN EXTEND ARCH-VEN
+           END-IF
+           .
+
+       REGISTRAR-DEVOLUCION.
+           DISPLAY "----- Registrar devolucion de venta -----".
+
+           DISPLAY "Numero de factura a la que pertenece: "
+           ACCEPT IN-FACTURA-DEV
+
+           *> Normalizar al mismo formato de 7 digitos con ceros a
+           *> la izquierda con el que se grabo la factura (ver
+           *> WS-FACTURA-TX en REGISTRAR-VENTA), para que no importe
+           *> cuantos digitos o espacios haya escrito el operador.
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(IN-FACTURA-DEV))
+              NOT = 0
+               DISPLAY "ERROR: Numero de factura invalido."
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(IN-FACTURA-DEV) TO WS-FACTURA-DEV-NUM
+           MOVE WS-FACTURA-DEV-NUM TO IN-FACTURA-DEV
+
+           DISPLAY "Codigo del producto devuelto: "
+           ACCEPT IN-CODIGO-DEV
+
+           MOVE FUNCTION TRIM(IN-CODIGO-DEV) TO PRD-CODIGO
+          READ ARCH-PROD KEY IS PRD-CODIGO
+        INVALID KEY
+            DISPLAY "ERROR: Ese codigo de producto no existe."
+            EXIT PARAGRAPH
+          END-READ
+
+          DISPLAY "Cantidad a devolver (entero > 0): "
+           ACCEPT IN-CANT-DEV-TX
+
+           IF FUNCTION TEST-NUMVAL(IN-CANT-DEV-TX) NOT = 0
+        DISPLAY "ERROR: Cantidad invalida."
+        EXIT PARAGRAPH
+            END-IF
+        MOVE FUNCTION NUMVAL(IN-CANT-DEV-TX) TO WS-CANT-DEV-SIGN
+         IF WS-CANT-DEV-SIGN <= 0 OR
+       FUNCTION INTEGER(WS-CANT-DEV-SIGN) NOT = WS-CANT-DEV-SIGN
+        DISPLAY "ERROR: La cantidad debe ser un entero positivo."
         EXIT PARAGRAPH
           END-IF
 
-       COMPUTE WS-ANO = FUNCTION NUMVAL(WS-FECHA-TRIM(1:4))
-         COMPUTE WS-MES = FUNCTION NUMVAL(WS-FECHA-TRIM(5:2))
-         COMPUTE WS-DIA = FUNCTION NUMVAL(WS-FECHA-TRIM(7:2))
+          DISPLAY "Fecha de la devolucion (AAAAMMDD): "
+          ACCEPT IN-FECHA-DEV
+          MOVE FUNCTION TRIM(IN-FECHA-DEV) TO WS-FECHA-TRIM
+          PERFORM VALIDAR-FECHA
+          IF WS-VALIDO NOT = "S"
+              EXIT PARAGRAPH
+          END-IF
 
-       IF WS-MES < 1 OR WS-MES > 12
-        DISPLAY "ERROR: Mes fuera de rango (01-12)."
-        EXIT PARAGRAPH
-        END-IF
-        EVALUATE WS-MES
-       WHEN 1
-         WHEN 3
-        WHEN 5
-         WHEN 7
-           WHEN 8
-           WHEN 10
-             WHEN 12
-       MOVE 31 TO WS-MAX-DIA
+          PERFORM VALIDAR-DEVOLUCION
 
-             WHEN 4
-            WHEN 6
-           WHEN 9
-           WHEN 11
-       MOVE 30 TO WS-MAX-DIA
+          IF WS-FACTURA-ENCONTR NOT = "S"
+              DISPLAY "ERROR: No existe esa factura en ventas.txt."
+              EXIT PARAGRAPH
+          END-IF
 
-          WHEN 2
-       MOVE 28 TO WS-MAX-DIA   *> sin bisiesto
-         END-EVALUATE
+          IF WS-DEV-VENDIDO = 0
+              DISPLAY "ERROR: Ese producto no fue vendido en esa "
+                      "factura."
+              EXIT PARAGRAPH
+          END-IF
 
-       IF WS-DIA < 1 OR WS-DIA > WS-MAX-DIA
-        DISPLAY "ERROR: Dia fuera de rango para el mes."
-        EXIT PARAGRAPH
+          COMPUTE WS-DEV-DISPONIBLE =
+              WS-DEV-VENDIDO - WS-DEV-DEVUELTO
+          IF WS-CANT-DEV-SIGN > WS-DEV-DISPONIBLE
+              DISPLAY "ERROR: Excede lo disponible para devolver. "
+                      "Disponible: " WS-DEV-DISPONIBLE
+              EXIT PARAGRAPH
           END-IF
-         *> --- fin validacion fecha ---
 
-       *> Construir linea: CODIGO|CANTIDAD|FECHA
           MOVE SPACES TO REG-VENTA-LINE
            STRING
-        PRD-CODIGO                    DELIMITED BY SIZE
-        "|"                           DELIMITED BY SIZE
-        FUNCTION TRIM(IN-CANTIDAD-TX) DELIMITED BY SIZE
-        "|"                           DELIMITED BY SIZE
-        WS-FECHA-TRIM                 DELIMITED BY SIZE
-        INTO REG-VENTA-LINE
+            "R"                            DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            IN-FACTURA-DEV                 DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            PRD-CODIGO                     DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            FUNCTION TRIM(IN-CANT-DEV-TX)  DELIMITED BY SIZE
+            "|"                            DELIMITED BY SIZE
+            WS-FECHA-TRIM                  DELIMITED BY SIZE
+            INTO REG-VENTA-LINE
         END-STRING
 
-          *> Escribir primero en ventas
         WRITE REG-VENTA-LINE
           IF FS-VEN NOT = "00"
         DISPLAY "ERROR al escribir en ventas.txt. FS=" FS-VEN
         EXIT PARAGRAPH
        END-IF
 
-         *> Solo si la venta se escribio bien, actualizar stock
-          SUBTRACT WS-CANT-SIGN FROM PRD-STOCK
+         *> Solo si la linea se escribio bien, restaurar el stock
+          ADD WS-CANT-DEV-SIGN TO PRD-STOCK
            REWRITE REG-PROD
         INVALID KEY
-       DISPLAY "ERROR: Venta guardada pero no se pudo actualizar stock."
-            ADD WS-CANT-SIGN TO PRD-STOCK
+       DISPLAY "ERROR: devolucion guardada, no se actualizo el "
+               "stock."
+            SUBTRACT WS-CANT-DEV-SIGN FROM PRD-STOCK
             EXIT PARAGRAPH
          END-REWRITE
 
-             DISPLAY "Venta registrada: " PRD-CODIGO "|"
-            FUNCTION TRIM(IN-CANTIDAD-TX) "|" WS-FECHA-TRIM
+          DISPLAY "Devolucion registrada para la factura "
+                  FUNCTION TRIM(IN-FACTURA-DEV) ", producto "
+                  FUNCTION TRIM(PRD-CODIGO) "."
         .
 
+       VALIDAR-DEVOLUCION.
+           MOVE "N" TO WS-FACTURA-ENCONTR
+           MOVE 0   TO WS-DEV-VENDIDO WS-DEV-DEVUELTO
+
+           CLOSE ARCH-VEN
+           OPEN INPUT ARCH-VEN
+           PERFORM UNTIL FS-VEN NOT = "00"
+               READ ARCH-VEN NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM PROCESAR-LINEA-DEVOLUCION
+               END-READ
+           END-PERFORM
+           CLOSE ARCH-VEN
+           OPEN EXTEND ARCH-VEN
+
+           *> La factura puede haber sido archivada por un cierre
+           *> anual posterior a la venta; buscarla tambien en el
+           *> historico antes de darla por inexistente.
+           IF WS-FACTURA-ENCONTR NOT = "S"
+               CLOSE ARCH-HIST
+               OPEN INPUT ARCH-HIST
+               PERFORM UNTIL FS-HIST NOT = "00"
+                   READ ARCH-HIST NEXT RECORD
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           MOVE REG-HIST-LINE TO REG-VENTA-LINE
+                           PERFORM PROCESAR-LINEA-DEVOLUCION
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-HIST
+               OPEN EXTEND ARCH-HIST
+           END-IF
+           .
+
+       PROCESAR-LINEA-DEVOLUCION.
+           EVALUATE REG-VENTA-LINE(1:1)
+           WHEN "H"
+               UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                    INTO V-TIPO V-NUMFACT V-FECHA
+               END-UNSTRING
+               IF V-NUMFACT = IN-FACTURA-DEV
+                   MOVE "S" TO WS-FACTURA-ENCONTR
+               END-IF
+           WHEN "D"
+               UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                    INTO V-TIPO V-NUMFACT V-COD V-CANT-TX
+               END-UNSTRING
+               IF V-NUMFACT = IN-FACTURA-DEV AND
+                  V-COD = PRD-CODIGO
+                   ADD FUNCTION NUMVAL(V-CANT-TX)
+                       TO WS-DEV-VENDIDO
+               END-IF
+           WHEN "R"
+               UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                    INTO V-TIPO V-NUMFACT V-COD V-CANT-TX
+                         V-FECHA
+               END-UNSTRING
+               IF V-NUMFACT = IN-FACTURA-DEV AND
+                  V-COD = PRD-CODIGO
+                   ADD FUNCTION NUMVAL(V-CANT-TX)
+                       TO WS-DEV-DEVUELTO
+               END-IF
+           END-EVALUATE
+           .
+
         LISTAR-PRODUCTOS.
            DISPLAY"   "
             DISPLAY "Productos"
+
+           OPEN OUTPUT ARCH-CSV-PROD
+           MOVE "CODIGO,NOMBRE,CATEGORIA,PRECIO,STOCK"
+               TO REG-CSV-PROD-LINE
+           WRITE REG-CSV-PROD-LINE
+
         MOVE SPACES TO PRD-CODIGO
          START ARCH-PROD KEY NOT LESS THAN PRD-CODIGO
         INVALID KEY
             DISPLAY "No hay productos registrados."
+            CLOSE ARCH-CSV-PROD
             EXIT PARAGRAPH
        END-START
 
@@ -469,8 +1381,26 @@
             FUNCTION TRIM(PRD-CATEGORIA) "|"
             FUNCTION TRIM(WS-PRECIO-ED) "|"
             FUNCTION TRIM(WS-STOCK-ED)
+
+           MOVE SPACES TO REG-CSV-PROD-LINE
+            STRING
+             FUNCTION TRIM(PRD-CODIGO)     DELIMITED BY SIZE
+             ","                           DELIMITED BY SIZE
+             FUNCTION TRIM(PRD-NOMBRE)     DELIMITED BY SIZE
+             ","                           DELIMITED BY SIZE
+             FUNCTION TRIM(PRD-CATEGORIA)  DELIMITED BY SIZE
+             ","                           DELIMITED BY SIZE
+             FUNCTION TRIM(WS-PRECIO-ED)   DELIMITED BY SIZE
+             ","                           DELIMITED BY SIZE
+             FUNCTION TRIM(WS-STOCK-ED)    DELIMITED BY SIZE
+             INTO REG-CSV-PROD-LINE
+         END-STRING
+           WRITE REG-CSV-PROD-LINE
        END-READ
-       END-PERFORM.
+       END-PERFORM
+
+       CLOSE ARCH-CSV-PROD
+       DISPLAY "Listado exportado a PRODUCTOS.CSV".
        REPORTE-POR-CATEGORIA.
           DISPLAY "Ingrese la categoria a filtrar: "
           ACCEPT IN-CATEG-FILT
@@ -485,10 +1415,16 @@
          DISPLAY "COD  |NOMBRE  |CATEGORIA      |PRECIO   |STOCK |VALOR"
           DISPLAY "-------------------------------------------"
 
+          OPEN OUTPUT ARCH-CSV-CAT
+          MOVE "CODIGO,NOMBRE,CATEGORIA,PRECIO,STOCK,VALOR"
+              TO REG-CSV-CAT-LINE
+          WRITE REG-CSV-CAT-LINE
+
           MOVE SPACES TO PRD-CODIGO
           START ARCH-PROD KEY NOT LESS THAN PRD-CODIGO
              INVALID KEY
                 DISPLAY "No hay productos registrados."
+                CLOSE ARCH-CSV-CAT
                 EXIT PARAGRAPH
           END-START
 
@@ -513,10 +1449,28 @@
                               WS-PRECIO-ED " |"
                               WS-STOCK-ED  " |"
                               WS-VALOR-ED
+
+                      MOVE SPACES TO REG-CSV-CAT-LINE
+                       STRING
+                        FUNCTION TRIM(PRD-CODIGO)    DELIMITED BY SIZE
+                        ","                          DELIMITED BY SIZE
+                        FUNCTION TRIM(PRD-NOMBRE)    DELIMITED BY SIZE
+                        ","                          DELIMITED BY SIZE
+                        FUNCTION TRIM(PRD-CATEGORIA) DELIMITED BY SIZE
+                        ","                          DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-PRECIO-ED)  DELIMITED BY SIZE
+                        ","                          DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-STOCK-ED)   DELIMITED BY SIZE
+                        ","                          DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-VALOR-ED)   DELIMITED BY SIZE
+                        INTO REG-CSV-CAT-LINE
+                    END-STRING
+                      WRITE REG-CSV-CAT-LINE
                    END-IF
              END-READ
           END-PERFORM
 
+          CLOSE ARCH-CSV-CAT
           DISPLAY "----------------------------------------------------"
           IF WS-CONT-CAT = 0
              DISPLAY "No hay productos en esa categoria."
@@ -526,94 +1480,32 @@
              DISPLAY "TOTAL PRODUCTOS EN CATEGORIA: " WS-CONT-CAT-ED
              DISPLAY "VALOR TOTAL CATEGORIA: " WS-VALOR-CAT-ED
           END-IF
-          .
+          DISPLAY "Listado exportado a CATEGORIA.CSV".
        REPORTE-VENTAS-RANGO.
            CLOSE ARCH-VEN
         OPEN INPUT ARCH-VEN
 
-         MOVE 0 TO WS-TOTAL-ING WS-MAX-CANT
-
        DISPLAY "Fecha inicio (AAAAMMDD): "
         ACCEPT IN-FECHA-INI
-
-        *> Validar IN-FECHA-INI reutilizando tus mismas variables/bloque
        MOVE FUNCTION TRIM(IN-FECHA-INI) TO WS-FECHA-TRIM
-          IF FUNCTION LENGTH(WS-FECHA-TRIM) NOT = 8
-        DISPLAY "ERROR: Fecha inicio invalida (8 digitos)."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-        EXIT PARAGRAPH
-        END-IF
-         IF FUNCTION TEST-NUMVAL(WS-FECHA-TRIM) NOT = 0
-        DISPLAY "ERROR: Fecha inicio invalida (solo numeros)."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-        EXIT PARAGRAPH
-        END-IF
-       COMPUTE WS-ANO = FUNCTION NUMVAL(WS-FECHA-TRIM(1:4))
-        COMPUTE WS-MES = FUNCTION NUMVAL(WS-FECHA-TRIM(5:2))
-         COMPUTE WS-DIA = FUNCTION NUMVAL(WS-FECHA-TRIM(7:2))
-       IF WS-MES < 1 OR WS-MES > 12
-        DISPLAY "ERROR: Mes inicio fuera de rango."
+       PERFORM VALIDAR-FECHA
+       MOVE WS-FECHA-TRIM TO IN-FECHA-INI
+       IF WS-VALIDO NOT = "S"
         CLOSE ARCH-VEN
         OPEN EXTEND ARCH-VEN
         EXIT PARAGRAPH
        END-IF
-       EVALUATE WS-MES
-       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
-            MOVE 31 TO WS-MAX-DIA
-       WHEN 4 WHEN 6 WHEN 9 WHEN 11
-            MOVE 30 TO WS-MAX-DIA
-       WHEN 2
-            MOVE 28 TO WS-MAX-DIA
-          END-EVALUATE
-         IF WS-DIA < 1 OR WS-DIA > WS-MAX-DIA
-        DISPLAY "ERROR: Dia inicio fuera de rango."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-         EXIT PARAGRAPH
-          END-IF
 
         DISPLAY "Fecha fin (AAAAMMDD): "
          ACCEPT IN-FECHA-FIN
-
-        *> Validar IN-FECHA-FIN con el mismo bloque
-         MOVE FUNCTION TRIM(IN-FECHA-FIN) TO WS-FECHA-TRIM
-            IF FUNCTION LENGTH(WS-FECHA-TRIM) NOT = 8
-        DISPLAY "ERROR: Fecha fin invalida (8 digitos)."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-        EXIT PARAGRAPH
-          END-IF
-          IF FUNCTION TEST-NUMVAL(WS-FECHA-TRIM) NOT = 0
-        DISPLAY "ERROR: Fecha fin invalida (solo numeros)."
+       MOVE FUNCTION TRIM(IN-FECHA-FIN) TO WS-FECHA-TRIM
+       PERFORM VALIDAR-FECHA
+       MOVE WS-FECHA-TRIM TO IN-FECHA-FIN
+       IF WS-VALIDO NOT = "S"
         CLOSE ARCH-VEN
         OPEN EXTEND ARCH-VEN
         EXIT PARAGRAPH
-        END-IF
-         COMPUTE WS-ANO = FUNCTION NUMVAL(WS-FECHA-TRIM(1:4))
-           COMPUTE WS-MES = FUNCTION NUMVAL(WS-FECHA-TRIM(5:2))
-        COMPUTE WS-DIA = FUNCTION NUMVAL(WS-FECHA-TRIM(7:2))
-         IF WS-MES < 1 OR WS-MES > 12
-        DISPLAY "ERROR: Mes fin fuera de rango."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-        EXIT PARAGRAPH
-        END-IF
-           EVALUATE WS-MES
-       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
-            MOVE 31 TO WS-MAX-DIA
-       WHEN 4 WHEN 6 WHEN 9 WHEN 11
-            MOVE 30 TO WS-MAX-DIA
-       WHEN 2
-            MOVE 28 TO WS-MAX-DIA
-         END-EVALUATE
-         IF WS-DIA < 1 OR WS-DIA > WS-MAX-DIA
-        DISPLAY "ERROR: Dia fin fuera de rango."
-        CLOSE ARCH-VEN
-        OPEN EXTEND ARCH-VEN
-        EXIT PARAGRAPH
-          END-IF
+       END-IF
 
            IF IN-FECHA-INI > IN-FECHA-FIN
         DISPLAY "ERROR: Fecha inicio mayor que fecha fin."
@@ -622,54 +1514,100 @@
         EXIT PARAGRAPH
         END-IF
 
+           PERFORM EJECUTAR-REPORTE-VENTAS
+
+            CLOSE ARCH-VEN
+         OPEN EXTEND ARCH-VEN
+         .
+
+       EJECUTAR-REPORTE-VENTAS.
+         MOVE 0 TO WS-TOTAL-ING WS-MAX-CANT WS-TOTAL-DEV
+
         DISPLAY " "
        DISPLAY "REPORTE DE VE " IN-FECHA-INI " HASTA " IN-FECHA-FIN.
-       DISPLAY "COD  NOMBRE   CANTIDAD  TOTAL_VENTA"
+       DISPLAY "FACTURA  FECHA     ITEMS  TOTAL_VENTA"
        DISPLAY "------------------------------------------------------"
 
+       MOVE SPACES    TO WS-FACT-ACTUAL
+       MOVE "N"       TO WS-FACT-INRANGO
+       MOVE 0         TO WS-FACT-TOTAL WS-FACT-ITEMS
+
        PERFORM UNTIL 1 = 2
         READ ARCH-VEN NEXT RECORD
             AT END
+                PERFORM FINALIZAR-FACTURA-RANGO
                 EXIT PERFORM
             NOT AT END
-                UNSTRING REG-VENTA-LINE DELIMITED BY "|"
-                         INTO V-COD V-CANT-TX V-FECHA
-                END-UNSTRING
-
-                MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
-
-                IF V-FECHA >= IN-FECHA-INI AND V-FECHA <= IN-FECHA-FIN
-                    MOVE FUNCTION NUMVAL(V-CANT-TX) TO V-CANT
-
-                    *> Buscar producto para nombre y precio
-                    MOVE V-COD TO PRD-CODIGO
-                    READ ARCH-PROD KEY IS PRD-CODIGO
-                        INVALID KEY
-                            CONTINUE
-                        NOT INVALID KEY
-                            COMPUTE WS-VALOR-LINE = PRD-PRECIO * V-CANT
-                            ADD WS-VALOR-LINE TO WS-TOTAL-ING
-
-                            IF V-CANT > WS-MAX-CANT
-                                MOVE V-CANT     TO WS-MAX-CANT
-                                MOVE PRD-CODIGO TO WS-MAX-COD
-                                MOVE PRD-NOMBRE TO WS-MAX-NOM
-                            END-IF
-                            MOVE V-CANT         TO V-CANT-ED
-                            MOVE WS-VALOR-LINE  TO WS-IMP-ED
-
-                            DISPLAY PRD-CODIGO " "
-                                    FUNCTION TRIM(PRD-NOMBRE)(1:25) "  "
-                                    V-CANT-ED "    "
-                                    WS-IMP-ED
-
-                    END-READ
-                END-IF
+                EVALUATE REG-VENTA-LINE(1:1)
+                WHEN "H"
+                    PERFORM FINALIZAR-FACTURA-RANGO
+                    UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                         INTO V-TIPO V-NUMFACT V-FECHA
+                    END-UNSTRING
+                    MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
+                    MOVE V-NUMFACT TO WS-FACT-ACTUAL
+                    MOVE V-FECHA   TO WS-FACT-FECHA-ACT
+                    MOVE 0         TO WS-FACT-TOTAL WS-FACT-ITEMS
+                    IF V-FECHA >= IN-FECHA-INI AND
+                       V-FECHA <= IN-FECHA-FIN
+                        MOVE "S" TO WS-FACT-INRANGO
+                    ELSE
+                        MOVE "N" TO WS-FACT-INRANGO
+                    END-IF
+                WHEN "D"
+                    IF WS-FACT-INRANGO = "S"
+                        UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                             INTO V-TIPO V-NUMFACT V-COD V-CANT-TX
+                        END-UNSTRING
+                        MOVE FUNCTION NUMVAL(V-CANT-TX) TO V-CANT
+                        MOVE V-COD TO PRD-CODIGO
+                        READ ARCH-PROD KEY IS PRD-CODIGO
+                            INVALID KEY
+                                CONTINUE
+                            NOT INVALID KEY
+                                COMPUTE WS-VALOR-LINE =
+                                    PRD-PRECIO * V-CANT
+                                ADD WS-VALOR-LINE TO WS-FACT-TOTAL
+                                ADD 1 TO WS-FACT-ITEMS
+                                IF V-CANT > WS-MAX-CANT
+                                    MOVE V-CANT     TO WS-MAX-CANT
+                                    MOVE PRD-CODIGO TO WS-MAX-COD
+                                    MOVE PRD-NOMBRE TO WS-MAX-NOM
+                                END-IF
+                        END-READ
+                    END-IF
+                WHEN "R"
+                    UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                         INTO V-TIPO V-NUMFACT V-COD V-CANT-TX V-FECHA
+                    END-UNSTRING
+                    MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
+                    IF V-FECHA >= IN-FECHA-INI AND
+                       V-FECHA <= IN-FECHA-FIN
+                        MOVE FUNCTION NUMVAL(V-CANT-TX) TO V-CANT
+                        MOVE V-COD TO PRD-CODIGO
+                        READ ARCH-PROD KEY IS PRD-CODIGO
+                            INVALID KEY
+                                CONTINUE
+                            NOT INVALID KEY
+                                COMPUTE WS-VALOR-LINE =
+                                    PRD-PRECIO * V-CANT
+                                ADD WS-VALOR-LINE TO WS-TOTAL-DEV
+                                DISPLAY "  Devolucion factura "
+                                    FUNCTION TRIM(V-NUMFACT)
+                                    " producto "
+                                    FUNCTION TRIM(PRD-CODIGO)
+                        END-READ
+                    END-IF
+                END-EVALUATE
         END-READ
         END-PERFORM
+
+       SUBTRACT WS-TOTAL-DEV FROM WS-TOTAL-ING
+       MOVE WS-TOTAL-DEV TO WS-TOTAL-DEV-ED
        MOVE WS-TOTAL-ING TO WS-TOTAL-ING-ED
        DISPLAY "------------------------------------------------------"
-       DISPLAY "TOTAL INGRESOS: " WS-TOTAL-ING-ED
+       DISPLAY "TOTAL DEVOLUCIONES: " WS-TOTAL-DEV-ED
+       DISPLAY "TOTAL INGRESOS NETOS: " WS-TOTAL-ING-ED
 
        IF WS-MAX-CANT > 0
           MOVE WS-MAX-CANT TO WS-MAX-CANT-ED
@@ -678,11 +1616,755 @@
        ELSE
           DISPLAY "No hubo ventas en el rango."
        END-IF
+       .
+
+       FINALIZAR-FACTURA-RANGO.
+           IF WS-FACT-ACTUAL NOT = SPACES
+              AND WS-FACT-INRANGO = "S"
+              AND WS-FACT-ITEMS > 0
+               MOVE WS-FACT-TOTAL TO WS-FACT-TOTAL-ED
+               MOVE WS-FACT-ITEMS TO WS-FACT-ITEMS-ED
+               DISPLAY FUNCTION TRIM(WS-FACT-ACTUAL) "   "
+                       WS-FACT-FECHA-ACT "  "
+                       WS-FACT-ITEMS-ED "  "
+                       WS-FACT-TOTAL-ED
+               ADD WS-FACT-TOTAL TO WS-TOTAL-ING
+           END-IF
+           .
 
+       CIERRE-DIARIO.
+           DISPLAY "----- Cierre diario de ventas -----".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-HOY
+           DISPLAY "Fecha de cierre: " WS-FECHA-HOY
 
-            CLOSE ARCH-VEN
-         OPEN EXTEND ARCH-VEN
+           CLOSE ARCH-VEN
+           OPEN INPUT ARCH-VEN
+           MOVE WS-FECHA-HOY TO IN-FECHA-INI
+           MOVE WS-FECHA-HOY TO IN-FECHA-FIN
+           PERFORM EJECUTAR-REPORTE-VENTAS
+           CLOSE ARCH-VEN
+           OPEN EXTEND ARCH-VEN
+
+           DISPLAY " "
+           DISPLAY "----- Conciliacion de stock del dia -----"
+           DISPLAY "COD  |STOCK ACTUAL|STOCK ESPERADO|ESTADO"
+           DISPLAY "------------------------------------------------"
+
+           MOVE 0 TO WS-DIA-PRODUCTOS WS-DIA-DISCREPANCIAS
+
+           MOVE SPACES TO PRD-CODIGO
+           START ARCH-PROD KEY NOT LESS THAN PRD-CODIGO
+               INVALID KEY
+                   DISPLAY "No hay productos registrados."
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FS-PROD NOT = "00"
+               READ ARCH-PROD NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       PERFORM CONCILIAR-PRODUCTO-DIA
+               END-READ
+           END-PERFORM
+
+           DISPLAY "------------------------------------------------"
+           DISPLAY "Productos conciliados: "
+                   FUNCTION TRIM(WS-DIA-PRODUCTOS)
+           DISPLAY "Discrepancias detectadas: "
+                   FUNCTION TRIM(WS-DIA-DISCREPANCIAS)
+           .
+
+       CONCILIAR-PRODUCTO-DIA.
+           PERFORM CALCULAR-MOVIMIENTO-DIA
+           ADD 1 TO WS-DIA-PRODUCTOS
+           MOVE PRD-CODIGO TO WS-DIA-COD-ACTUAL
+
+           MOVE PRD-CODIGO TO DIA-CODIGO
+           READ ARCH-DIARIO KEY IS DIA-CODIGO
+               INVALID KEY
+                   MOVE "N" TO WS-DIA-EXISTE
+                   DISPLAY PRD-CODIGO "             (sin cierre previo)"
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DIA-EXISTE
+                   *> Si este producto ya se concilio hoy, la
+                   *> apertura del dia queda congelada desde esa
+                   *> primera corrida; de lo contrario la apertura de
+                   *> hoy es el ultimo stock que quedo registrado.
+                   IF DIA-FECHA = WS-FECHA-HOY
+                       MOVE DIA-STOCK-APERTURA TO WS-DIA-APERTURA
+                   ELSE
+                       MOVE DIA-STOCK TO WS-DIA-APERTURA
+                   END-IF
+                   COMPUTE WS-DIA-ESPERADO = WS-DIA-APERTURA
+                           - WS-DIA-VENDIDO + WS-DIA-DEVUELTO
+                           + WS-DIA-RECIBIDO
+                   MOVE PRD-STOCK      TO WS-DIA-STOCK-ED
+                   MOVE WS-DIA-ESPERADO TO WS-DIA-ESPERADO-ED
+                   IF WS-DIA-ESPERADO = PRD-STOCK
+                       DISPLAY PRD-CODIGO " |" WS-DIA-STOCK-ED
+                               "        |" WS-DIA-ESPERADO-ED
+                               "         |OK"
+                   ELSE
+                       ADD 1 TO WS-DIA-DISCREPANCIAS
+                       DISPLAY PRD-CODIGO " |" WS-DIA-STOCK-ED
+                               "        |" WS-DIA-ESPERADO-ED
+                               "         |DISCREPANCIA"
+                   END-IF
+           END-READ
+
+           IF WS-DIA-EXISTE = "N"
+               MOVE PRD-STOCK TO WS-DIA-APERTURA
+           END-IF
+
+           MOVE WS-DIA-COD-ACTUAL  TO DIA-CODIGO
+           MOVE PRD-STOCK          TO DIA-STOCK
+           MOVE WS-DIA-APERTURA    TO DIA-STOCK-APERTURA
+           MOVE WS-FECHA-HOY       TO DIA-FECHA
+           IF WS-DIA-EXISTE = "S"
+               REWRITE REG-DIARIO
+                   INVALID KEY
+                       DISPLAY "ERROR: no se pudo actualizar el "
+                               "cierre diario de " WS-DIA-COD-ACTUAL
+               END-REWRITE
+           ELSE
+               WRITE REG-DIARIO
+                   INVALID KEY
+                       DISPLAY "ERROR: no se pudo grabar el cierre "
+                               "diario de " WS-DIA-COD-ACTUAL
+               END-WRITE
+           END-IF
+           .
+
+       CALCULAR-MOVIMIENTO-DIA.
+           MOVE 0 TO WS-DIA-VENDIDO WS-DIA-DEVUELTO WS-DIA-RECIBIDO
+           MOVE SPACES TO WS-DIA-FECHA-FACT
+
+           CLOSE ARCH-VEN
+           OPEN INPUT ARCH-VEN
+           PERFORM UNTIL FS-VEN NOT = "00"
+               READ ARCH-VEN NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       EVALUATE REG-VENTA-LINE(1:1)
+                       WHEN "H"
+                           UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                                INTO V-TIPO V-NUMFACT V-FECHA
+                           END-UNSTRING
+                           MOVE FUNCTION TRIM(V-FECHA)
+                               TO WS-DIA-FECHA-FACT
+                       WHEN "D"
+                           UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                                INTO V-TIPO V-NUMFACT V-COD V-CANT-TX
+                           END-UNSTRING
+                           IF V-COD = PRD-CODIGO AND
+                              WS-DIA-FECHA-FACT = WS-FECHA-HOY
+                               ADD FUNCTION NUMVAL(V-CANT-TX)
+                                   TO WS-DIA-VENDIDO
+                           END-IF
+                       WHEN "R"
+                           UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                                INTO V-TIPO V-NUMFACT V-COD V-CANT-TX
+                                     V-FECHA
+                           END-UNSTRING
+                           MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
+                           IF V-COD = PRD-CODIGO AND
+                              V-FECHA = WS-FECHA-HOY
+                               ADD FUNCTION NUMVAL(V-CANT-TX)
+                                   TO WS-DIA-DEVUELTO
+                           END-IF
+                       END-EVALUATE
+               END-READ
+           END-PERFORM
+           CLOSE ARCH-VEN
+           OPEN EXTEND ARCH-VEN
+
+           CLOSE ARCH-RECEP
+           OPEN INPUT ARCH-RECEP
+           PERFORM UNTIL FS-RECEP NOT = "00"
+               READ ARCH-RECEP NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       UNSTRING REG-RECEP-LINE DELIMITED BY "|"
+                            INTO R-NUM-TX R-PROV-TX R-PROD-TX
+                                 R-CANT-TX R-FECHA-TX
+                       END-UNSTRING
+                       IF R-PROD-TX = PRD-CODIGO AND
+                          R-FECHA-TX = WS-FECHA-HOY
+                           ADD FUNCTION NUMVAL(R-CANT-TX)
+                               TO WS-DIA-RECIBIDO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARCH-RECEP
+           OPEN EXTEND ARCH-RECEP
+           .
+
+       CIERRE-ANUAL.
+           DISPLAY "----- Cierre anual de ventas -----".
+           DISPLAY "Las facturas con fecha anterior al corte se".
+           DISPLAY "archivaran en VENTAS_HIST.TXT.".
+
+           DISPLAY "Fecha de corte (AAAAMMDD): "
+           ACCEPT IN-FECHA-CIERRE
+           MOVE FUNCTION TRIM(IN-FECHA-CIERRE) TO WS-FECHA-TRIM
+           PERFORM VALIDAR-FECHA
+           IF WS-VALIDO NOT = "S"
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-FECHA-TRIM TO IN-FECHA-CIERRE
+
+           PERFORM LEER-CHECKPOINT-CIERRE
+           IF WS-CKPT-FACTURA = WS-CKPT-MARCA-SWAP
+               DISPLAY "Reanudando un cierre interrumpido durante el "
+                       "reemplazo de ventas.txt; terminando el "
+                       "reemplazo antes de continuar."
+               *> ARCH-VEN ya esta abierto (EXTEND) desde MAIN-START;
+               *> REEMPLAZAR-VENTAS-VIGENTE necesita abrirlo el mismo
+               *> OUTPUT para truncarlo, asi que hay que cerrarlo
+               *> primero igual que antes de la llamada normal.
+               CLOSE ARCH-VEN
+               PERFORM REEMPLAZAR-VENTAS-VIGENTE
+               MOVE SPACES TO WS-CKPT-FACTURA
+               PERFORM GRABAR-CHECKPOINT-CIERRE
+               DISPLAY "Reemplazo de ventas.txt completado. Vuelva "
+                       "a ejecutar el cierre anual para esta fecha "
+                       "de corte si aun hace falta."
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CKPT-FACTURA NOT = SPACES
+               DISPLAY "Reanudando un cierre interrumpido; ya se "
+                       "archivo hasta la factura "
+                       FUNCTION TRIM(WS-CKPT-FACTURA) "."
+           END-IF
+
+           MOVE 0      TO WS-CIERRE-ARCHIVADOS WS-CIERRE-VIGENTES
+           MOVE SPACES TO WS-CIERRE-FACT-ACTUAL
+           MOVE SPACES TO WS-CIERRE-DESTINO
+
+           CLOSE ARCH-VEN
+           OPEN INPUT ARCH-VEN
+           OPEN OUTPUT ARCH-VEN-NUEVO
+
+           PERFORM UNTIL 1 = 2
+               READ ARCH-VEN NEXT RECORD
+                   AT END
+                       PERFORM FINALIZAR-FACTURA-CIERRE
+                       EXIT PERFORM
+                   NOT AT END
+                       IF REG-VENTA-LINE(1:1) = "H"
+                           PERFORM FINALIZAR-FACTURA-CIERRE
+                           UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                                INTO V-TIPO V-NUMFACT V-FECHA
+                           END-UNSTRING
+                           MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
+                           MOVE V-NUMFACT TO WS-CIERRE-FACT-ACTUAL
+                           IF V-FECHA < IN-FECHA-CIERRE
+                               IF WS-CKPT-FACTURA NOT = SPACES AND
+                                  V-NUMFACT <= WS-CKPT-FACTURA
+                                   MOVE "X" TO WS-CIERRE-DESTINO
+                               ELSE
+                                   MOVE "H" TO WS-CIERRE-DESTINO
+                                   ADD 1 TO WS-CIERRE-ARCHIVADOS
+                               END-IF
+                           ELSE
+                               MOVE "V" TO WS-CIERRE-DESTINO
+                               ADD 1 TO WS-CIERRE-VIGENTES
+                           END-IF
+                       END-IF
+                       MOVE WS-CIERRE-DESTINO TO WS-CIERRE-DESTINO-LINEA
+                       IF REG-VENTA-LINE(1:1) = "R"
+                           PERFORM DECIDIR-DESTINO-RETORNO-CIERRE
+                       END-IF
+                       PERFORM ESCRIBIR-LINEA-CIERRE
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-VEN
+           CLOSE ARCH-VEN-NUEVO
+
+           *> VENTAS_HIST.TXT y VENTAS_VIGENTE.TXT ya quedaron
+           *> completos y cerrados; de aqui en mas el checkpoint
+           *> protege el reemplazo de ventas.txt, no el archivado.
+           MOVE WS-CKPT-MARCA-SWAP TO WS-CKPT-FACTURA
+           PERFORM GRABAR-CHECKPOINT-CIERRE
+
+           PERFORM REEMPLAZAR-VENTAS-VIGENTE
+
+           *> El cierre terminó completo: ya no hace falta checkpoint
+           MOVE SPACES TO WS-CKPT-FACTURA
+           PERFORM GRABAR-CHECKPOINT-CIERRE
+
+           MOVE WS-CIERRE-ARCHIVADOS TO WS-CIERRE-ARCHIVADOS-ED
+           MOVE WS-CIERRE-VIGENTES   TO WS-CIERRE-VIGENTES-ED
+           DISPLAY "Facturas archivadas en el historico: "
+                   FUNCTION TRIM(WS-CIERRE-ARCHIVADOS-ED)
+           DISPLAY "Facturas que quedan vigentes en ventas.txt: "
+                   FUNCTION TRIM(WS-CIERRE-VIGENTES-ED)
+           .
+
+       ESCRIBIR-LINEA-CIERRE.
+           EVALUATE WS-CIERRE-DESTINO-LINEA
+               WHEN "H"
+                   MOVE REG-VENTA-LINE TO REG-HIST-LINE
+                   WRITE REG-HIST-LINE
+                   IF FS-HIST NOT = "00"
+                       DISPLAY "ERROR al escribir en VENTAS_HIST.TXT. "
+                               "FS=" FS-HIST
+                   END-IF
+               WHEN "V"
+                   MOVE REG-VENTA-LINE TO REG-VEN-NUEVO-LINE
+                   WRITE REG-VEN-NUEVO-LINE
+                   IF FS-VEN-NUEVO NOT = "00"
+                       DISPLAY "ERROR al escribir en "
+                               "VENTAS_VIGENTE.TXT. FS=" FS-VEN-NUEVO
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       DECIDIR-DESTINO-RETORNO-CIERRE.
+           *> Una devolucion se agrega al final de ventas.txt en el
+           *> momento en que se registra, sin relacion con la
+           *> posicion de la factura a la que pertenece, asi que su
+           *> destino en el cierre se decide por su propia fecha y
+           *> no por la factura que haya quedado "actual" en el
+           *> barrido cuando se llega a esta linea. Si el bloque
+           *> actual ya quedo marcado "X" (ya escrito en una corrida
+           *> anterior interrumpida) la devolucion tambien ya se
+           *> escribio entonces y se omite igual que el resto del
+           *> bloque.
+           IF WS-CIERRE-DESTINO-LINEA NOT = "X"
+               UNSTRING REG-VENTA-LINE DELIMITED BY "|"
+                    INTO V-TIPO V-NUMFACT V-COD V-CANT-TX V-FECHA
+               END-UNSTRING
+               MOVE FUNCTION TRIM(V-FECHA) TO V-FECHA
+               IF V-FECHA < IN-FECHA-CIERRE
+                   MOVE "H" TO WS-CIERRE-DESTINO-LINEA
+               ELSE
+                   MOVE "V" TO WS-CIERRE-DESTINO-LINEA
+               END-IF
+           END-IF
+           .
+
+       FINALIZAR-FACTURA-CIERRE.
+           IF WS-CIERRE-FACT-ACTUAL NOT = SPACES
+              AND WS-CIERRE-DESTINO = "H"
+               MOVE WS-CIERRE-FACT-ACTUAL TO WS-CKPT-FACTURA
+               PERFORM GRABAR-CHECKPOINT-CIERRE
+           END-IF
+           .
+
+       REEMPLAZAR-VENTAS-VIGENTE.
+           *> Reemplazar ventas.txt con solo las facturas vigentes.
+           *> VENTAS_VIGENTE.TXT (ARCH-VEN-NUEVO) ya esta completo y
+           *> cerrado antes de llamar a este parrafo, asi que si el
+           *> reemplazo se interrumpe aqui puede repetirse desde cero
+           *> sin perder nada: el checkpoint de "ENCURSO" hace que
+           *> CIERRE-ANUAL vuelva a ejecutar este mismo parrafo antes
+           *> de aceptar una nueva fecha de corte.
+           OPEN INPUT ARCH-VEN-NUEVO
+           OPEN OUTPUT ARCH-VEN
+           PERFORM UNTIL FS-VEN-NUEVO NOT = "00"
+               READ ARCH-VEN-NUEVO NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE REG-VEN-NUEVO-LINE TO REG-VENTA-LINE
+                       WRITE REG-VENTA-LINE
+                       IF FS-VEN NOT = "00"
+                           DISPLAY "ERROR al escribir en ventas.txt. "
+                                   "FS=" FS-VEN
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE ARCH-VEN-NUEVO
+           CLOSE ARCH-VEN
+           OPEN EXTEND ARCH-VEN
+           .
+
+       LEER-CHECKPOINT-CIERRE.
+           MOVE SPACES TO WS-CKPT-FACTURA
+           OPEN INPUT ARCH-CKPT
+           IF FS-CKPT = "00"
+               READ ARCH-CKPT NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-CKPT-LINE TO WS-CKPT-FACTURA
+               END-READ
+               CLOSE ARCH-CKPT
+           END-IF
+           .
+
+       GRABAR-CHECKPOINT-CIERRE.
+           OPEN OUTPUT ARCH-CKPT
+           MOVE WS-CKPT-FACTURA TO REG-CKPT-LINE
+           WRITE REG-CKPT-LINE
+           IF FS-CKPT NOT = "00"
+               DISPLAY "ERROR al escribir en CIERRE_CKPT.DAT. FS="
+                       FS-CKPT
+           END-IF
+           CLOSE ARCH-CKPT
+           .
+
+       LEER-ULTIMA-FACTURA.
+           MOVE 0 TO WS-NUM-FACTURA
+           OPEN INPUT ARCH-FACTSEQ
+           IF FS-FACTSEQ = "00"
+               READ ARCH-FACTSEQ NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE REG-FACTSEQ-LINE TO WS-NUM-FACTURA
+               END-READ
+               CLOSE ARCH-FACTSEQ
+           END-IF
+           .
+
+       GRABAR-ULTIMA-FACTURA.
+           OPEN OUTPUT ARCH-FACTSEQ
+           MOVE WS-NUM-FACTURA TO REG-FACTSEQ-LINE
+           WRITE REG-FACTSEQ-LINE
+           IF FS-FACTSEQ NOT = "00"
+               DISPLAY "ERROR al escribir en FACTURA_SEQ.DAT. FS="
+                       FS-FACTSEQ
+           END-IF
+           CLOSE ARCH-FACTSEQ
+           .
+
+       REGISTRAR-CATEGORIA.
+           DISPLAY "----- Registrar categoria de producto -----".
+           DISPLAY "Ingrese el codigo de la categoria "
+           ACCEPT  IN-CAT-CODIGO
+        MOVE FUNCTION TRIM(IN-CAT-CODIGO) TO CAT-CODIGO
+             IF LENGTH OF CAT-CODIGO NOT = 5
+              DISPLAY "Codigo invalido debe tener 5 caracteres"
+               EXIT PARAGRAPH
+            ELSE
+            READ ARCH-CAT KEY IS CAT-CODIGO
+            INVALID KEY CONTINUE
+            NOT INVALID KEY
+                DISPLAY "Ya existe una categoria con ese codigo"
+                 EXIT PARAGRAPH
+           END-READ
+               END-IF
+
+             DISPLAY "Ingrese la descripcion de la categoria "
+             ACCEPT  IN-CAT-DESCRIPCION
+             MOVE FUNCTION TRIM(IN-CAT-DESCRIPCION)(1:15)
+                 TO CAT-DESCRIPCION
+           IF CAT-DESCRIPCION = SPACES
+             DISPLAY "Descripcion invalida no puede estar vacia"
+             EXIT PARAGRAPH
+             END-IF
+
+        WRITE REG-CAT
+            INVALID KEY DISPLAY "Clave duplicada; no se puede registrar"
+            NOT INVALID KEY DISPLAY "Categoria registrada."
+        END-WRITE.
+
+       LISTAR-CATEGORIAS.
+           DISPLAY "----- Categorias registradas -----".
+           DISPLAY "COD  |DESCRIPCION".
+
+           MOVE SPACES TO CAT-CODIGO
+           START ARCH-CAT KEY NOT LESS THAN CAT-CODIGO
+               INVALID KEY
+                   DISPLAY "No hay categorias registradas."
+                   EXIT PARAGRAPH
+           END-START
+
+           PERFORM UNTIL FS-CAT NOT = "00"
+               READ ARCH-CAT NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       DISPLAY CAT-CODIGO " |"
+                               FUNCTION TRIM(CAT-DESCRIPCION)
+               END-READ
+           END-PERFORM
+           .
+
+       REGISTRAR-PROVEEDOR.
+           DISPLAY "----- Registrar proveedor -----".
+           DISPLAY "Ingrese el codigo del proveedor "
+           ACCEPT  IN-PROV-CODIGO
+        MOVE FUNCTION TRIM(IN-PROV-CODIGO) TO PROV-CODIGO
+             IF LENGTH OF PROV-CODIGO NOT = 5
+              DISPLAY "Codigo invalido debe tener 5 caracteres"
+               EXIT PARAGRAPH
+            ELSE
+            READ ARCH-PROV KEY IS PROV-CODIGO
+            INVALID KEY CONTINUE
+            NOT INVALID KEY
+                DISPLAY "Ya existe un proveedor con ese codigo"
+                 EXIT PARAGRAPH
+           END-READ
+               END-IF
+
+             DISPLAY "Ingrese el nombre del proveedor "
+             ACCEPT  IN-PROV-NOMBRE
+             MOVE FUNCTION TRIM(IN-PROV-NOMBRE)(1:25) TO PROV-NOMBRE
+           IF PROV-NOMBRE = SPACES
+             DISPLAY "Nombre invalido no puede estar vacio"
+             EXIT PARAGRAPH
+             END-IF
+
+            DISPLAY "Ingrese el contacto del proveedor "
+            ACCEPT  IN-PROV-CONTACTO
+        MOVE FUNCTION TRIM(IN-PROV-CONTACTO)(1:20) TO PROV-CONTACTO
+
+        WRITE REG-PROV
+            INVALID KEY DISPLAY "Clave duplicada; no se puede registrar"
+            NOT INVALID KEY DISPLAY "Proveedor registrado."
+        END-WRITE.
+
+       RECIBIR-MERCANCIA.
+           DISPLAY "----- Recibir mercancia -----".
+           DISPLAY "Ingrese el codigo del proveedor "
+           ACCEPT  IN-PROV-CODIGO
+           MOVE FUNCTION TRIM(IN-PROV-CODIGO) TO PROV-CODIGO
+
+           READ ARCH-PROV KEY IS PROV-CODIGO
+        INVALID KEY
+            DISPLAY "ERROR: Ese codigo de proveedor no existe."
+            EXIT PARAGRAPH
+          END-READ
+
+           DISPLAY "Ingrese el codigo del producto recibido "
+           ACCEPT  IN-CODIGO
+           MOVE FUNCTION TRIM(IN-CODIGO) TO PRD-CODIGO
+
+           READ ARCH-PROD KEY IS PRD-CODIGO
+        INVALID KEY
+            DISPLAY "ERROR: Ese codigo de producto no existe."
+            EXIT PARAGRAPH
+          END-READ
+
+         DISPLAY "Ingrese cantidad recibida (entero > 0): "
+           ACCEPT IN-RECEP-CANT-TX
+
+           IF FUNCTION TEST-NUMVAL(IN-RECEP-CANT-TX) NOT = 0
+        DISPLAY "ERROR: Cantidad invalida."
+        EXIT PARAGRAPH
+            END-IF
+        MOVE FUNCTION NUMVAL(IN-RECEP-CANT-TX) TO WS-RECEP-CANT-SIGN
+         IF WS-RECEP-CANT-SIGN <= 0 OR
+       FUNCTION INTEGER(WS-RECEP-CANT-SIGN) NOT = WS-RECEP-CANT-SIGN
+        DISPLAY "ERROR: La cantidad debe ser un entero positivo."
+        EXIT PARAGRAPH
+          END-IF
+
+         DISPLAY "Fecha de la recepcion (AAAAMMDD): "
+          ACCEPT IN-RECEP-FECHA
+
+          MOVE FUNCTION TRIM(IN-RECEP-FECHA) TO WS-FECHA-TRIM
+          PERFORM VALIDAR-FECHA
+          IF WS-VALIDO NOT = "S"
+              EXIT PARAGRAPH
+          END-IF
+
+          *> Numero de recepcion: consecutivo segun lo ya grabado
+          PERFORM CONTAR-RECEPCIONES
+          ADD 1 TO WS-NUM-RECEP
+
+          MOVE WS-NUM-RECEP       TO R-NUM-TX
+          MOVE PROV-CODIGO        TO R-PROV-TX
+          MOVE PRD-CODIGO         TO R-PROD-TX
+          MOVE FUNCTION TRIM(IN-RECEP-CANT-TX) TO R-CANT-TX
+          MOVE WS-FECHA-TRIM      TO R-FECHA-TX
+
+          MOVE SPACES TO REG-RECEP-LINE
+           STRING
+            FUNCTION TRIM(R-NUM-TX)   DELIMITED BY SIZE
+            "|"                      DELIMITED BY SIZE
+            R-PROV-TX                DELIMITED BY SIZE
+            "|"                      DELIMITED BY SIZE
+            R-PROD-TX                DELIMITED BY SIZE
+            "|"                      DELIMITED BY SIZE
+            FUNCTION TRIM(R-CANT-TX) DELIMITED BY SIZE
+            "|"                      DELIMITED BY SIZE
+            R-FECHA-TX               DELIMITED BY SIZE
+            INTO REG-RECEP-LINE
+        END-STRING
+
+        WRITE REG-RECEP-LINE
+          IF FS-RECEP NOT = "00"
+        DISPLAY "ERROR al escribir en RECEPCIONES.DAT. FS=" FS-RECEP
+        EXIT PARAGRAPH
+       END-IF
+
+         *> Solo si la recepcion se escribio bien, actualizar stock
+          ADD WS-RECEP-CANT-SIGN TO PRD-STOCK
+           REWRITE REG-PROD
+        INVALID KEY
+       DISPLAY "ERROR: Recepcion guardada, no se actualizo el stock."
+            SUBTRACT WS-RECEP-CANT-SIGN FROM PRD-STOCK
+            EXIT PARAGRAPH
+         END-REWRITE
+
+             DISPLAY "Recepcion registrada No. " FUNCTION TRIM(R-NUM-TX)
+            " producto " PRD-CODIGO " cantidad "
+            FUNCTION TRIM(IN-RECEP-CANT-TX)
+        .
+
+       CONTAR-RECEPCIONES.
+           MOVE 0 TO WS-NUM-RECEP
+           CLOSE ARCH-RECEP
+           OPEN INPUT ARCH-RECEP
+           PERFORM UNTIL FS-RECEP NOT = "00"
+               READ ARCH-RECEP NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO WS-NUM-RECEP
+               END-READ
+           END-PERFORM
+           CLOSE ARCH-RECEP
+           OPEN EXTEND ARCH-RECEP.
+
+       VALIDAR-FECHA.
+           MOVE "S" TO WS-VALIDO
+         IF FUNCTION LENGTH(WS-FECHA-TRIM) NOT = 8
+        DISPLAY "ERROR: Fecha invalida (8 digitos AAAAMMDD)."
+        MOVE "N" TO WS-VALIDO
+        EXIT PARAGRAPH
+          END-IF
+         IF FUNCTION TEST-NUMVAL(WS-FECHA-TRIM) NOT = 0
+        DISPLAY "ERROR: Fecha invalida (solo numeros)."
+        MOVE "N" TO WS-VALIDO
+        EXIT PARAGRAPH
+          END-IF
+
+       COMPUTE WS-ANO = FUNCTION NUMVAL(WS-FECHA-TRIM(1:4))
+         COMPUTE WS-MES = FUNCTION NUMVAL(WS-FECHA-TRIM(5:2))
+         COMPUTE WS-DIA = FUNCTION NUMVAL(WS-FECHA-TRIM(7:2))
+
+       IF WS-MES < 1 OR WS-MES > 12
+        DISPLAY "ERROR: Mes fuera de rango (01-12)."
+        MOVE "N" TO WS-VALIDO
+        EXIT PARAGRAPH
+        END-IF
+        EVALUATE WS-MES
+       WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+       MOVE 31 TO WS-MAX-DIA
+             WHEN 4 WHEN 6 WHEN 9 WHEN 11
+       MOVE 30 TO WS-MAX-DIA
+          WHEN 2
+       MOVE 28 TO WS-MAX-DIA   *> sin bisiesto
+         END-EVALUATE
+
+       IF WS-DIA < 1 OR WS-DIA > WS-MAX-DIA
+        DISPLAY "ERROR: Dia fuera de rango para el mes."
+        MOVE "N" TO WS-VALIDO
+        EXIT PARAGRAPH
+          END-IF
          .
 
+       REPORTE-STOCK-MINIMO.
+           DISPLAY "   "
+           DISPLAY "Productos bajo el stock minimo"
+           DISPLAY "COD  |NOMBRE                  |STOCK |MINIMO"
+           DISPLAY "-------------------------------------------"
+           MOVE 0 TO WS-CONT-MIN
+
+        MOVE SPACES TO PRD-CODIGO
+         START ARCH-PROD KEY NOT LESS THAN PRD-CODIGO
+        INVALID KEY
+            DISPLAY "No hay productos registrados."
+            EXIT PARAGRAPH
+       END-START
+
+       PERFORM UNTIL FS-PROD NOT = "00"
+        READ ARCH-PROD NEXT RECORD
+            AT END
+                EXIT PERFORM
+                NOT AT END
+                IF PRD-STOCK < PRD-STOCK-MINIMO
+                    ADD 1 TO WS-CONT-MIN
+                    MOVE PRD-STOCK        TO WS-STOCK-ED
+                    MOVE PRD-STOCK-MINIMO TO WS-STOCK-MIN-ED
+                    DISPLAY FUNCTION TRIM(PRD-CODIGO) "|"
+                        FUNCTION TRIM(PRD-NOMBRE)(1:24) "|"
+                        FUNCTION TRIM(WS-STOCK-ED) "|"
+                        FUNCTION TRIM(WS-STOCK-MIN-ED)
+                END-IF
+       END-READ
+       END-PERFORM
+
+       DISPLAY "-------------------------------------------"
+       IF WS-CONT-MIN = 0
+           DISPLAY "Ningun producto esta bajo su stock minimo."
+       ELSE
+           MOVE WS-CONT-MIN TO WS-CONT-MIN-ED
+           DISPLAY "PRODUCTOS BAJO EL MINIMO: "
+                   FUNCTION TRIM(WS-CONT-MIN-ED)
+       END-IF
+       .
+
+       REPORTE-AUDITORIA.
+           DISPLAY "Codigo de producto a consultar: "
+           ACCEPT IN-CODIGO
+
+           CLOSE ARCH-AUDIT
+           OPEN INPUT ARCH-AUDIT
+           MOVE 0 TO WS-CONT-AUD
+
+           DISPLAY " "
+           DISPLAY "Historial de cambios para "
+                   FUNCTION TRIM(IN-CODIGO)
+           DISPLAY "-------------------------------------------"
+
+           PERFORM UNTIL FS-AUDIT NOT = "00"
+               READ ARCH-AUDIT NEXT RECORD
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       *> Las lineas de AUDIT.DAT grabadas antes de
+                       *> que existiera el login de operador no
+                       *> traen este ultimo campo; limpiarlo antes
+                       *> de cada UNSTRING para que no quede el
+                       *> operador de la linea anterior.
+                       MOVE SPACES TO A-OPERADOR
+                       UNSTRING REG-AUDIT-LINE DELIMITED BY "|"
+                            INTO A-CODIGO A-NOM-OLD A-NOM-NEW
+                                 A-CAT-OLD A-CAT-NEW
+                                 A-PRECIO-OLD-TX A-PRECIO-NEW-TX
+                                 A-STOCK-OLD-TX  A-STOCK-NEW-TX
+                                 A-TIMESTAMP      A-OPERADOR
+                       END-UNSTRING
+                       IF FUNCTION TRIM(A-CODIGO) =
+                          FUNCTION TRIM(IN-CODIGO)
+                           ADD 1 TO WS-CONT-AUD
+                           DISPLAY FUNCTION TRIM(A-TIMESTAMP)
+                               "  operador: "
+                               FUNCTION TRIM(A-OPERADOR)
+                           DISPLAY "  nombre:    "
+                               FUNCTION TRIM(A-NOM-OLD)
+                               " -> " FUNCTION TRIM(A-NOM-NEW)
+                           DISPLAY "  categoria: "
+                               FUNCTION TRIM(A-CAT-OLD)
+                               " -> " FUNCTION TRIM(A-CAT-NEW)
+                           DISPLAY "  precio:    "
+                               FUNCTION TRIM(A-PRECIO-OLD-TX)
+                               " -> " FUNCTION TRIM(A-PRECIO-NEW-TX)
+                           DISPLAY "  stock:     "
+                               FUNCTION TRIM(A-STOCK-OLD-TX)
+                               " -> " FUNCTION TRIM(A-STOCK-NEW-TX)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCH-AUDIT
+           OPEN EXTEND ARCH-AUDIT
+
+           IF WS-CONT-AUD = 0
+               DISPLAY "No hay cambios registrados para ese producto."
+           END-IF
+           .
 
        END PROGRAM proyecto.
